@@ -1,455 +1,1337 @@
-       IDENTIFICATION DIVISION.                                         00001000
-       PROGRAM-ID.    CALLIVP1.                                         00002000
-       AUTHOR.        IBM PROGRAMMER.                                   00003000
-       INSTALLATION.  STL                                               00004000
-       DATE-WRITTEN.  JAN 25, 1997.                                     00005000
-       DATE-COMPILED.                                                   00006000
-                                                                        00007000
-      ******************************************************************00008000
-      * PRODUCT.      Enterprise COBOL                                 *00009000
-      *                                                                *00010000
-      * TEST FUNCTION.                                                 *00011000
-      *   THIS PROGRAM IS USED TO VERIFY A SUCCESSFUL INSTALLATION OF  *00012000
-      *   THE Enterprise COBOL compiler and Language Environment       *00013000
-      *   run-time library.                                            *00014000
-      *                                                                *00015000
-      *   THE MAIN PROGRAM 'CALLIVP1' CALLS 'NSTSUBA' WHICH THEN CALLS *00016000
-      *   'NSTSUBB', 'NSTSUBC' AND 'NSTSUBD'. 'CALLIVP1' ALSO MAKES    *00017000
-      *   CALLS TO 'NSTSUBE', 'NSTSUBF' AND 'NSTSUBG'.                 *00018000
-      *                                                                *00019000
-      *   CALLIVP1---------        THIS DIAGRAM ILLUSTRATES THE LEVELS *00020000
-      *   | NSTSUBA------ |        OF NESTED PROGRAMS.                 *00021000
-      *   | | NSTSUBB-- | |                                            *00022000
-      *   | | |       | | |                                            *00023000
-      *   | | --------- | |                                            *00024000
-      *   | | NSTSUBC-- | |                                            *00025000
-      *   | | |       | | |                                            *00026000
-      *   | | --------- | |                                            *00027000
-      *   | | NSTSUBD-- | |                                            *00028000
-      *   | | |       | | |                                            *00029000
-      *   | | --------- | |                                            *00030000
-      *   | ------------- |                                            *00031000
-      *   | NSTSUBE------ |                                            *00032000
-      *   | |           | |                                            *00033000
-      *   | ------------- |                                            *00034000
-      *   | NSTSUBF------ |                                            *00035000
-      *   | |           | |                                            *00036000
-      *   | ------------- |                                            *00037000
-      *   | NSTSUBG------ |                                            *00038000
-      *   | |           | |                                            *00039000
-      *   | ------------- |                                            *00040000
-      *   -----------------                                            *00041000
-      *                                                                *00042000
-      *  EXPECTED MESSAGES.                                            *00043000
-      *        **** START OF CALLIVP1 ****                             *00044000
-      *        **** CALLIVP1 SUCCESSFUL ****                           *00045000
-      *                   OR                                           *00046000
-      *        **** START OF CALLIVP1 ****                             *00047000
-      *        **** CALLIVP1 FAILED ****                               *00048000
-      *                                                                *00049000
-      *  CRITERIA FOR SUCCESS.                                         *00050000
-      *    SELF CHECKING - CALLIVP1 'SUCCESSFUL' SHOULD BE DISPLAYED   *00051000
-      *    AT END OF RUN.                                              *00052000
-      *                                                                *00053000
-      ******************************************************************00054000
-      /                                                                 00055000
-       ENVIRONMENT DIVISION.                                            00056000
-       CONFIGURATION SECTION.                                           00057000
-       SOURCE-COMPUTER.  IBM-390.                                       00058000
-       OBJECT-COMPUTER.  IBM-390.                                       00059000
-                                                                        00060000
-       DATA DIVISION.                                                   00061000
-       WORKING-STORAGE SECTION.                                         00062000
-                                                                        00063000
-       01  CALL-REC IS GLOBAL.                                          00064000
-           05  CUST-NUM              PIC X(4).                          00065000
-           05  FILLER REDEFINES CUST-NUM.                               00066000
-               10  CUST-NUM12        PIC 9(2).                          00067000
-               10  CUST-NUM34        PIC 9(2).                          00068000
-           05  CUST-NAME             PIC X(10).                         00069000
-           05  CALLS-MADE            PIC 9(2).                          00070000
-           05  NUM-CALLS OCCURS 1 TO 10 TIMES                           00071000
-               DEPENDING ON CALLS-MADE.                                 00072000
-               10  CASE4-LINK1.                                         00073000
-                   15  AREA-CODE         PIC 9(3).                      00074000
-                   15  NUM-MINUTES       PIC 9(3).                      00075000
-                   15  CITY              PIC X(5).                      00076000
-                   15  COST              PIC 9(3).                      00077000
-           05  CUST-RATE-COST.                                          00078000
-               10  CUST-RATE             PIC 9.                         00079000
-               10  TOTAL-COST            PIC 9(6).                      00080000
-                                                                        00081000
-       01  WS-VARIABLES.                                                00082000
-           05  SUB1                      PIC 9(02).                     00083000
-           05  TEST-STATUS               PIC X         VALUE "Y".       00084000
-                                                                        00085000
-      ****************************************************************  00086000
-      *                  PROCEDURE DIVISION                          *  00087000
-      ****************************************************************  00088000
-                                                                        00089000
-       PROCEDURE DIVISION.                                              00090000
-                                                                        00091000
-      *                                                                 00092000
-       A000-MAIN-DRIVER.                                                00093000
-      *                                                                 00094000
-           DISPLAY "***** START OF CALLIVP1 *****".                     00095000
-                                                                        00096000
-           PERFORM B100-CALL.                                           00097000
-                                                                        00098000
-           IF TEST-STATUS = "Y"                                         00099000
-             DISPLAY "***** CALLIVP1 SUCCESSFUL *****"                  00100000
-           ELSE                                                         00101000
-             DISPLAY "+++++ CALLIVP1 FAILED +++++".                     00102000
-           STOP RUN.                                                    00103000
-                                                                        00104000
-      *                                                                 00105000
-       B100-CALL.                                                       00106000
-      *                                                                 00107000
-           MOVE 1111 TO CUST-NUM.                                       00108000
-           MOVE "AAAAAAAAAA" TO CUST-NAME.                              00109000
-           MOVE 5   TO CALLS-MADE.                                      00110000
-           MOVE 408 TO AREA-CODE(1) AREA-CODE(3) AREA-CODE(5).          00111000
-           MOVE 409 TO AREA-CODE(2).                                    00112000
-           MOVE 410 TO AREA-CODE(4).                                    00113000
-           MOVE 5   TO NUM-MINUTES(1).                                  00114000
-           MOVE 10  TO NUM-MINUTES(2).                                  00115000
-           MOVE 15  TO NUM-MINUTES(3).                                  00116000
-           MOVE 20  TO NUM-MINUTES(4).                                  00117000
-           MOVE 25  TO NUM-MINUTES(5).                                  00118000
-           MOVE 1   TO CUST-RATE.                                       00119000
-                                                                        00120000
-           PERFORM C120-CALL1.                                          00121000
-                                                                        00122000
-           IF CUST-NUM   NOT = 1111 OR                                  00123000
-              CUST-NAME  NOT = "AAAAAAAAAA" OR                          00124000
-              TOTAL-COST NOT = 493                                      00125000
-             MOVE "N" TO TEST-STATUS                                    00126000
-             DISPLAY "+++ TROUBLE WITH CUSTOMER " CUST-NUM " +++"       00127000
-             DISPLAY "TOTAL-COST = " TOTAL-COST.                        00128000
-                                                                        00129000
-           MOVE 2222 TO CUST-NUM.                                       00130000
-           MOVE "BBBBBBBBBB" TO CUST-NAME.                              00131000
-           MOVE 3   TO CALLS-MADE.                                      00132000
-           MOVE 408 TO AREA-CODE(1).                                    00133000
-           MOVE 409 TO AREA-CODE(2).                                    00134000
-           MOVE 410 TO AREA-CODE(3).                                    00135000
-           MOVE 5   TO NUM-MINUTES(1).                                  00136000
-           MOVE 50  TO NUM-MINUTES(2).                                  00137000
-           MOVE 500 TO NUM-MINUTES(3).                                  00138000
-           MOVE 2   TO CUST-RATE.                                       00139000
-                                                                        00140000
-           PERFORM C120-CALL1.                                          00141000
-                                                                        00142000
-           IF CUST-NUM   NOT = 2222 OR                                  00143000
-              CUST-NAME  NOT = "BBBBBBBBBB" OR                          00144000
-              TOTAL-COST NOT = 846                                      00145000
-             MOVE "N" TO TEST-STATUS                                    00146000
-             DISPLAY "TROUBLE WITH CUSTOMER " CUST-NUM                  00147000
-             DISPLAY "TOTAL-COST = " TOTAL-COST.                        00148000
-                                                                        00149000
-      ****************************************************************  00150000
-      *  MAKE CALLS TO NSTSUBA, NSTSUBE, NSTSUBF, AND NSTSUBG.       *  00151000
-      ****************************************************************  00152000
-      *                                                                 00153000
-       C120-CALL1.                                                      00154000
-      *                                                                 00155000
-           CALL "NSTSUBA"                                               00156000
-             ON EXCEPTION                                               00157000
-               DISPLAY "< TROUBLE IN C120-CALL1 >"                      00158000
-               DISPLAY "< ON EXCEPTION BRANCH TAKEN >"                  00159000
-               DISPLAY "< TESTCASE IS HALTING >"                        00160000
-               STOP RUN                                                 00161000
-             NOT ON EXCEPTION                                           00162000
-               CALL "NSTSUBE"                                           00163000
-                 NOT ON EXCEPTION                                       00164000
-                   EVALUATE CUST-RATE                                   00165000
-                     WHEN 1 CALL "NSTSUBF"                              00166000
-                     WHEN 2 CALL "NSTSUBG"                              00167000
-                   END-EVALUATE                                         00168000
-               END-CALL                                                 00169000
-           END-CALL.                                                    00170000
-                                                                        00171000
-      /                                                                 00172000
-       IDENTIFICATION DIVISION.                                         00173000
-       PROGRAM-ID.  NSTSUBA.                                            00174000
-      ****************************************************************  00175000
-      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00176000
-      *   CALLIVP1.                                                  *  00177000
-      *   THIS SUB-PROGRAM HAS NESTED WITHIN IT NSTSUBB, NSTSUBC, AND*  00178000
-      *   NSTSUBD AND MAKES CALLS TO THEM.                           *  00179000
-      ****************************************************************  00180000
-                                                                        00181000
-       DATA DIVISION.                                                   00182000
-                                                                        00183000
-       WORKING-STORAGE SECTION.                                         00184000
-                                                                        00185000
-       01  WS-VARIABLES.                                                00186000
-           05  SUB1               PIC 9(02).                            00187000
-                                                                        00188000
-      ****************************************************************  00189000
-      *                  PROCEDURE DIVISION                          *  00190000
-      ****************************************************************  00191000
-                                                                        00192000
-       PROCEDURE DIVISION.                                              00193000
-                                                                        00194000
-       A100-ENTRY.                                                      00195000
-                                                                        00196000
-           PERFORM B200-CALL WITH TEST AFTER                            00197000
-             VARYING SUB1 FROM 1 BY 1                                   00198000
-             UNTIL SUB1 = CALLS-MADE.                                   00199000
-                                                                        00200000
-           GOBACK.                                                      00201000
-                                                                        00202000
-       B200-CALL.                                                       00203000
-           EVALUATE AREA-CODE(SUB1)                                     00204000
-             WHEN 408 CALL "NSTSUBB" USING CASE4-LINK1(SUB1)            00205000
-                        NOT ON EXCEPTION                                00206000
-                          MOVE "AAAAA" TO CITY(SUB1)                    00207000
-                      END-CALL                                          00208000
-             WHEN 409 CALL "NSTSUBC" USING CASE4-LINK1(SUB1)            00209000
-                        NOT ON EXCEPTION                                00210000
-                          MOVE "BBBBB" TO CITY(SUB1)                    00211000
-                      END-CALL                                          00212000
-             WHEN 410 CALL "NSTSUBD" USING CASE4-LINK1(SUB1)            00213000
-                        NOT ON EXCEPTION                                00214000
-                          MOVE "CCCCC" TO CITY(SUB1)                    00215000
-                      END-CALL                                          00216000
-             WHEN OTHER DISPLAY "INCORRECT AREA CODE"                   00217000
-           END-EVALUATE.                                                00218000
-                                                                        00219000
-      /                                                                 00220000
-       IDENTIFICATION DIVISION.                                         00221000
-       PROGRAM-ID.  NSTSUBB, IS INITIAL.                                00222000
-      ****************************************************************  00223000
-      *   THIS SUB-PROGRAM IS NESTED WITHIN NSTSUBA AND IS CALLED BY *  00224000
-      *   NSTSUBA.                                                   *  00225000
-      ****************************************************************  00226000
-                                                                        00227000
-       DATA DIVISION.                                                   00228000
-                                                                        00229000
-       WORKING-STORAGE SECTION.                                         00230000
-                                                                        00231000
-       01  WS-VARIABLES.                                                00232000
-           05  INIT-COST       PIC 9(06)       VALUE 1.                 00233000
-                                                                        00234000
-       LINKAGE SECTION.                                                 00235000
-       01  CASE4-LINK1.                                                 00236000
-           05  AREA-CODE       PIC 9(3).                                00237000
-           05  NUM-MINUTES     PIC 9(3).                                00238000
-           05  CITY            PIC X(5).                                00239000
-           05  COST            PIC 9(3).                                00240000
-                                                                        00241000
-      ****************************************************************  00242000
-      *                  PROCEDURE DIVISION                          *  00243000
-      ****************************************************************  00244000
-                                                                        00245000
-       PROCEDURE DIVISION USING CASE4-LINK1.                            00246000
-                                                                        00247000
-       A100-ENTRY.                                                      00248000
-                                                                        00249000
-           EVALUATE TRUE                                                00250000
-             WHEN NUM-MINUTES > 0 AND <= 20                             00251000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 4)       00252000
-             WHEN NUM-MINUTES > 20 AND <= 40                            00253000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 3)       00254000
-             WHEN NUM-MINUTES > 40 AND <= 100                           00255000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 2)       00256000
-             WHEN NUM-MINUTES > 100                                     00257000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 1)       00258000
-             WHEN OTHER DISPLAY "PROBLEM WITH NUMBER OF MINUTES"        00259000
-           END-EVALUATE.                                                00260000
-                                                                        00261000
-           MOVE INIT-COST TO COST.                                      00262000
-                                                                        00263000
-           EXIT PROGRAM.                                                00264000
-                                                                        00265000
-       END PROGRAM NSTSUBB.                                             00266000
-                                                                        00267000
-      /                                                                 00268000
-       IDENTIFICATION DIVISION.                                         00269000
-       PROGRAM-ID.  NSTSUBC, IS INITIAL.                                00270000
-      ****************************************************************  00271000
-      *   THIS SUB-PROGRAM IS NESTED WITHIN NSTSUBA AND IS CALLED BY *  00272000
-      *   NSTSUBA.                                                   *  00273000
-      ****************************************************************  00274000
-                                                                        00275000
-       DATA DIVISION.                                                   00276000
-                                                                        00277000
-       WORKING-STORAGE SECTION.                                         00278000
-                                                                        00279000
-       01  WS-VARIABLES.                                                00280000
-           05  INIT-COST       PIC 9(06)       VALUE 2.                 00281000
-                                                                        00282000
-       LINKAGE SECTION.                                                 00283000
-       01  CASE4-LINK1.                                                 00284000
-           05  AREA-CODE       PIC 9(3).                                00285000
-           05  NUM-MINUTES     PIC 9(3).                                00286000
-           05  CITY            PIC X(5).                                00287000
-           05  COST            PIC 9(3).                                00288000
-                                                                        00289000
-      ****************************************************************  00290000
-      *                  PROCEDURE DIVISION                          *  00291000
-      ****************************************************************  00292000
-                                                                        00293000
-       PROCEDURE DIVISION USING CASE4-LINK1.                            00294000
-                                                                        00295000
-       A100-ENTRY.                                                      00296000
-                                                                        00297000
-           EVALUATE TRUE                                                00298000
-             WHEN NUM-MINUTES > 0 AND <= 20                             00299000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 8)       00300000
-             WHEN NUM-MINUTES > 20 AND <= 40                            00301000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 7)       00302000
-             WHEN NUM-MINUTES > 40 AND <= 90                            00303000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 6)       00304000
-             WHEN NUM-MINUTES > 90                                      00305000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 5)       00306000
-             WHEN OTHER DISPLAY "PROBLEM WITH NUMBER OF MINUTES"        00307000
-           END-EVALUATE.                                                00308000
-                                                                        00309000
-           MOVE INIT-COST TO COST.                                      00310000
-                                                                        00311000
-           EXIT PROGRAM.                                                00312000
-                                                                        00313000
-       END PROGRAM NSTSUBC.                                             00314000
-                                                                        00315000
-      /                                                                 00316000
-       IDENTIFICATION DIVISION.                                         00317000
-       PROGRAM-ID.  NSTSUBD, IS INITIAL.                                00318000
-      ****************************************************************  00319000
-      *   THIS SUB-PROGRAM IS NESTED WITHIN NSTSUBA AND IS CALLED BY *  00320000
-      *   NSTSUBA.                                                   *  00321000
-      ****************************************************************  00322000
-                                                                        00323000
-       DATA DIVISION.                                                   00324000
-                                                                        00325000
-       WORKING-STORAGE SECTION.                                         00326000
-       01  WS-VARIABLES.                                                00327000
-           05  INIT-COST       PIC 9(06)       VALUE 3.                 00328000
-                                                                        00329000
-       LINKAGE SECTION.                                                 00330000
-       01  CASE4-LINK1.                                                 00331000
-           05  AREA-CODE       PIC 9(3).                                00332000
-           05  NUM-MINUTES     PIC 9(3).                                00333000
-           05  CITY            PIC X(5).                                00334000
-           05  COST            PIC 9(3).                                00335000
-                                                                        00336000
-      ****************************************************************  00337000
-      *                  PROCEDURE DIVISION                          *  00338000
-      ****************************************************************  00339000
-                                                                        00340000
-       PROCEDURE DIVISION USING CASE4-LINK1.                            00341000
-                                                                        00342000
-       A100-ENTRY.                                                      00343000
-                                                                        00344000
-           EVALUATE TRUE                                                00345000
-             WHEN NUM-MINUTES > 0 AND <= 20                             00346000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 12)      00347000
-             WHEN NUM-MINUTES > 20 AND <= 40                            00348000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 11)      00349000
-             WHEN NUM-MINUTES > 40 AND <= 90                            00350000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 10)      00351000
-             WHEN NUM-MINUTES > 90                                      00352000
-                COMPUTE INIT-COST = INIT-COST + (NUM-MINUTES * 9)       00353000
-             WHEN OTHER DISPLAY "PROBLEM WITH NUMBER OF MINUTES"        00354000
-           END-EVALUATE.                                                00355000
-                                                                        00356000
-           MOVE INIT-COST TO COST.                                      00357000
-                                                                        00358000
-           EXIT PROGRAM.                                                00359000
-                                                                        00360000
-       END PROGRAM NSTSUBD.                                             00361000
-                                                                        00362000
-       END PROGRAM NSTSUBA.                                             00363000
-                                                                        00364000
-      /                                                                 00365000
-       IDENTIFICATION DIVISION.                                         00366000
-       PROGRAM-ID.  NSTSUBE.                                            00367000
-      ****************************************************************  00368000
-      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00369000
-      *   CALLIVP1.                                                  *  00370000
-      ****************************************************************  00371000
-                                                                        00372000
-       DATA DIVISION.                                                   00373000
-                                                                        00374000
-       WORKING-STORAGE SECTION.                                         00375000
-       01  WS-VARIABLES.                                                00376000
-           05  SUB1                PIC 9(2).                            00377000
-                                                                        00378000
-      ****************************************************************  00379000
-      *                  PROCEDURE DIVISION                          *  00380000
-      ****************************************************************  00381000
-                                                                        00382000
-       PROCEDURE DIVISION.                                              00383000
-                                                                        00384000
-       A100-ENTRY.                                                      00385000
-                                                                        00386000
-           MOVE 0 TO TOTAL-COST.                                        00387000
-           PERFORM WITH TEST AFTER                                      00388000
-           VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 = CALLS-MADE             00389000
-               COMPUTE TOTAL-COST = TOTAL-COST + COST(SUB1)             00390000
-           END-PERFORM.                                                 00391000
-                                                                        00392000
-           GOBACK.                                                      00393000
-                                                                        00394000
-       END PROGRAM NSTSUBE.                                             00395000
-                                                                        00396000
-      /                                                                 00397000
-       IDENTIFICATION DIVISION.                                         00398000
-       PROGRAM-ID.  NSTSUBF.                                            00399000
-      ****************************************************************  00400000
-      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00401000
-      *   CALLIVP1.                                                  *  00402000
-      ****************************************************************  00403000
-                                                                        00404000
-       DATA DIVISION.                                                   00405000
-                                                                        00406000
-       WORKING-STORAGE SECTION.                                         00407000
-       01  WS-VARIABLES.                                                00408000
-           05  INIT-COST       PIC 9(6)      VALUE 5.                   00409000
-                                                                        00410000
-      ****************************************************************  00411000
-      *                  PROCEDURE DIVISION                          *  00412000
-      ****************************************************************  00413000
-                                                                        00414000
-       PROCEDURE DIVISION.                                              00415000
-                                                                        00416000
-       B100-ENTRY.                                                      00417000
-                                                                        00418000
-           COMPUTE INIT-COST = INIT-COST + TOTAL-COST + 5.              00419000
-           MOVE INIT-COST TO TOTAL-COST.                                00420000
-                                                                        00421000
-           GOBACK.                                                      00422000
-                                                                        00423000
-       END PROGRAM NSTSUBF.                                             00424000
-                                                                        00425000
-      /                                                                 00426000
-       IDENTIFICATION DIVISION.                                         00427000
-       PROGRAM-ID.  NSTSUBG.                                            00428000
-      ****************************************************************  00429000
-      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00430000
-      *   CALLIVP1.                                                  *  00431000
-      ****************************************************************  00432000
-                                                                        00433000
-       DATA DIVISION.                                                   00434000
-                                                                        00435000
-       WORKING-STORAGE SECTION.                                         00436000
-       01  WS-VARIABLES.                                                00437000
-           05  INIT-COST       PIC 9(6)      VALUE 10.                  00438000
-                                                                        00439000
-      ****************************************************************  00440000
-      *                  PROCEDURE DIVISION                          *  00441000
-      ****************************************************************  00442000
-                                                                        00443000
-       PROCEDURE DIVISION.                                              00444000
-                                                                        00445000
-       C100-ENTRY.                                                      00446000
-                                                                        00447000
-           COMPUTE INIT-COST = INIT-COST + TOTAL-COST + 10.             00448000
-           MOVE INIT-COST TO TOTAL-COST.                                00449000
-                                                                        00450000
-           GOBACK.                                                      00451000
-                                                                        00452000
-       END PROGRAM NSTSUBG.                                             00453000
-                                                                        00454000
-       END PROGRAM CALLIVP1.                                            00455000
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID.    CALLIVP1.                                         00000020
+       AUTHOR.        IBM PROGRAMMER.                                   00000030
+       INSTALLATION.  STL                                               00000040
+       DATE-WRITTEN.  JAN 25, 1997.                                     00000050
+       DATE-COMPILED.                                                   00000060
+                                                                        00000070
+      ******************************************************************00000080
+      * PRODUCT.      Enterprise COBOL                                 *00000090
+      *                                                                *00000100
+      * FUNCTION.                                                      *00000110
+      *   CALLIVP1 IS THE MONTHLY LONG-DISTANCE BILLING DRIVER.  IT    *00000120
+      *   READS CUSTOMER CALL-DETAIL RECORDS FROM CALLIN, RATES EACH   *00000130
+      *   CALL AGAINST THE AREA-CODE RATE TABLE LOADED FROM CALLRATE,  *00000140
+      *   PRICES THE CUSTOMER'S PLAN SURCHARGE, PRINTS A PER-CUSTOMER  *00000150
+      *   INVOICE, RECORDS REJECTED CALLS TO CALLEXC, ROLLS UP AREA-   *00000160
+      *   CODE/CITY/BRANCH TOTALS FOR THE CONTROL-BREAK SUMMARY, AND   *00000170
+      *   FEEDS DAILY BILLED REVENUE TO THE GENERAL LEDGER VIA         *00000180
+      *   CALLGLAR.  A CHECKPOINT RECORD IS KEPT ON CALLCKPT SO A JOB  *00000190
+      *   THAT ABENDS PARTWAY THROUGH THE BATCH CAN BE RESTARTED       *00000200
+      *   WITHOUT REBILLING CUSTOMERS THAT ALREADY POSTED.             *00000210
+      *                                                                *00000220
+      *   THE MAIN PROGRAM 'CALLIVP1' CALLS 'NSTSUBA' WHICH THEN CALLS *00000230
+      *   'NSTSUBH' TO RATE EACH CALL AGAINST THE RATE TABLE.          *00000240
+      *   'CALLIVP1' ALSO MAKES CALLS TO 'NSTSUBE' (TOTAL THE CALLS)   *00000250
+      *   AND, DEPENDING ON CUST-RATE, 'NSTSUBF' (PLAN 1), 'NSTSUBG'   *00000260
+      *   (PLAN 2) OR 'NSTSUBI' (PLAN 3 - PREMIUM/BUSINESS).           *00000270
+      *                                                                *00000280
+      *   CALLIVP1---------        THIS DIAGRAM ILLUSTRATES THE LEVELS *00000290
+      *   | NSTSUBA------ |        OF NESTED PROGRAMS.                 *00000300
+      *   | | NSTSUBH-- | |                                            *00000310
+      *   | | |       | | |                                            *00000320
+      *   | | --------- | |                                            *00000330
+      *   | ------------- |                                            *00000340
+      *   | NSTSUBE------ |                                            *00000350
+      *   | |           | |                                            *00000360
+      *   | ------------- |                                            *00000370
+      *   | NSTSUBF------ |                                            *00000380
+      *   | |           | |                                            *00000390
+      *   | ------------- |                                            *00000400
+      *   | NSTSUBG------ |                                            *00000410
+      *   | |           | |                                            *00000420
+      *   | ------------- |                                            *00000430
+      *   | NSTSUBI------ |                                            *00000440
+      *   | |           | |                                            *00000450
+      *   | ------------- |                                            *00000460
+      *   -----------------                                            *00000470
+      *                                                                *00000480
+      *  EXPECTED MESSAGES.                                            *00000490
+      *        **** START OF CALLIVP1 ****                             *00000500
+      *        **** CALLIVP1 SUCCESSFUL ****                           *00000510
+      *                   OR                                           *00000520
+      *        **** START OF CALLIVP1 ****                             *00000530
+      *        **** CALLIVP1 FAILED ****                               *00000540
+      *                                                                *00000550
+      *  CRITERIA FOR SUCCESS.                                         *00000560
+      *    SELF CHECKING - CALLIVP1 'SUCCESSFUL' SHOULD BE DISPLAYED   *00000570
+      *    AT END OF RUN.  THIS INDICATES THE CALL-DETAIL FILE OPENED  *00000580
+      *    AND EVERY NESTED-PROGRAM CALL COMPLETED WITHOUT RAISING AN  *00000590
+      *    EXCEPTION CONDITION (THE ORIGINAL INSTALLATION-VERIFICATION *00000600
+      *    CHECK).  REJECTED CALLS AND UNRECOGNIZED RATE PLANS ARE     *00000610
+      *    REPORTED ON CALLEXC RATHER THAN FAILING THE RUN.            *00000620
+      *                                                                *00000630
+      ******************************************************************00000640
+      /                                                                 00000650
+       ENVIRONMENT DIVISION.                                            00000660
+       CONFIGURATION SECTION.                                           00000670
+       SOURCE-COMPUTER.  IBM-390.                                       00000680
+       OBJECT-COMPUTER.  IBM-390.                                       00000690
+                                                                        00000700
+       INPUT-OUTPUT SECTION.                                            00000710
+       FILE-CONTROL.                                                    00000720
+           SELECT CALL-DETAIL-FILE   ASSIGN TO CALLIN                   00000730
+               ORGANIZATION IS LINE SEQUENTIAL                          00000740
+               FILE STATUS IS WS-CALLIN-STATUS.                         00000750
+                                                                        00000760
+           SELECT RATE-FILE          ASSIGN TO CALLRATE                 00000770
+               ORGANIZATION IS LINE SEQUENTIAL                          00000780
+               FILE STATUS IS WS-CALLRATE-STATUS.                       00000790
+                                                                        00000800
+           SELECT EXCEPTION-FILE     ASSIGN TO CALLEXC                  00000810
+               ORGANIZATION IS LINE SEQUENTIAL                          00000820
+               FILE STATUS IS WS-CALLEXC-STATUS.                        00000830
+                                                                        00000840
+           SELECT CKPT-FILE          ASSIGN TO CALLCKPT                 00000850
+               ORGANIZATION IS LINE SEQUENTIAL                          00000860
+               FILE STATUS IS WS-CALLCKPT-STATUS.                       00000870
+                                                                        00000871
+           SELECT CONTROL-FILE       ASSIGN TO CALLCTL                  00000872
+               ORGANIZATION IS LINE SEQUENTIAL                          00000873
+               FILE STATUS IS WS-CALLCTL-STATUS.                        00000874
+                                                                        00000880
+           SELECT INVOICE-FILE       ASSIGN DYNAMIC WS-INVOICE-DSN      00000890
+               ORGANIZATION IS LINE SEQUENTIAL                          00000900
+               FILE STATUS IS WS-INVOICE-STATUS.                        00000910
+                                                                        00000920
+           SELECT BRANCH-SUMMARY-FILE ASSIGN DYNAMIC WS-BR-SUMMARY-DSN  00000930
+               ORGANIZATION IS LINE SEQUENTIAL                          00000940
+               FILE STATUS IS WS-BR-SUMMARY-STATUS.                     00000950
+                                                                        00000960
+           SELECT NATIONAL-SUMMARY-FILE ASSIGN TO CALLSUMN              00000970
+               ORGANIZATION IS LINE SEQUENTIAL                          00000980
+               FILE STATUS IS WS-NATSUM-STATUS.                         00000990
+                                                                        00001000
+           SELECT GLAR-FILE          ASSIGN TO CALLGLAR                 00001010
+               ORGANIZATION IS LINE SEQUENTIAL                          00001020
+               FILE STATUS IS WS-GLAR-STATUS.                           00001030
+                                                                        00001040
+       DATA DIVISION.                                                   00001050
+       FILE SECTION.                                                    00001060
+                                                                        00001070
+       FD  CALL-DETAIL-FILE                                             00001080
+           LABEL RECORDS ARE STANDARD                                   00001090
+           RECORD CONTAINS 1403 CHARACTERS.                             00001100
+       01  CALL-DETAIL-REC.                                             00001110
+           05  CD-CUST-NUM           PIC X(4).                          00001120
+           05  CD-CUST-NAME          PIC X(10).                         00001130
+           05  CD-CALLS-MADE         PIC 9(2).                          00001140
+           05  CD-NUM-CALLS OCCURS 99 TIMES.                            00001150
+               10  CD-AREA-CODE      PIC 9(3).                          00001160
+               10  CD-NUM-MINUTES    PIC 9(3).                          00001170
+               10  CD-CITY           PIC X(5).                          00001180
+               10  CD-COST           PIC 9(3).                          00001190
+           05  CD-CUST-RATE          PIC 9.                             00001200
+                                                                        00001210
+       FD  RATE-FILE                                                    00001220
+           LABEL RECORDS ARE STANDARD                                   00001230
+           RECORD CONTAINS 31 CHARACTERS.                               00001240
+       01  RATE-FILE-REC.                                               00001250
+           05  RF-AREA-CODE          PIC 9(3).                          00001260
+           05  RF-CITY               PIC X(5).                          00001270
+           05  RF-BASE-FEE           PIC 9(6).                          00001280
+           05  RF-BAND1-LIMIT        PIC 9(3).                          00001290
+           05  RF-BAND1-RATE         PIC 9(2).                          00001300
+           05  RF-BAND2-LIMIT        PIC 9(3).                          00001310
+           05  RF-BAND2-RATE         PIC 9(2).                          00001320
+           05  RF-BAND3-LIMIT        PIC 9(3).                          00001330
+           05  RF-BAND3-RATE         PIC 9(2).                          00001340
+           05  RF-BAND4-RATE         PIC 9(2).                          00001350
+                                                                        00001360
+       FD  EXCEPTION-FILE                                               00001370
+           LABEL RECORDS ARE STANDARD                                   00001380
+           RECORD CONTAINS 44 CHARACTERS.                               00001390
+       01  EXCEPTION-REC.                                               00001400
+           05  EXR-CUST-NUM          PIC X(4).                          00001410
+           05  EXR-AREA-CODE         PIC 9(3).                          00001420
+           05  EXR-NUM-MINUTES       PIC 9(3).                          00001430
+           05  EXR-REASON-CODE       PIC X(4).                          00001440
+           05  EXR-REASON-TEXT       PIC X(30).                         00001450
+                                                                        00001460
+       FD  CKPT-FILE                                                    00001470
+           LABEL RECORDS ARE STANDARD                                   00001480
+           RECORD CONTAINS 1830 CHARACTERS.                             00001490
+       01  CKPT-REC.                                                    00001500
+           05  CKPT-LAST-CUST-NUM    PIC X(4).                          00001510
+           05  CKPT-REC-COUNT        PIC 9(6).                          00001520
+      *    CKPT-BRANCH IS WRITTEN FOR OPERATOR REFERENCE ONLY (SO A     00001530
+      *    DUMP OF CALLCKPT SHOWS WHICH BRANCH WAS OPEN) -- A030-CHECK- 00001530
+      *    RESTART DOES NOT READ IT BACK SINCE BR-CODE IS ALREADY       00001530
+      *    RESTORED AS PART OF THE CKPT-BR-SUMMARY BYTE IMAGE BELOW.    00001530
+           05  CKPT-BRANCH           PIC 9(2).                          00001530
+      *    CKPT-NAT-SUMMARY/CKPT-BR-SUMMARY ARE RAW-BYTE IMAGES OF      00001531
+      *    NATIONAL-SUMMARY-AREA/BR-SUMMARY-AREA (SEE WORKING-STORAGE)  00001532
+      *    SO A RESTART PICKS UP THE SUMMARY TOTALS WHERE THE PRIOR RUN 00001533
+      *    SEGMENT LEFT OFF INSTEAD OF RESTARTING THEM AT ZERO.         00001534
+           05  CKPT-NAT-SUMMARY      PIC X(908).                        00001536
+           05  CKPT-BR-SUMMARY       PIC X(910).                        00001538
+                                                                        00001550
+       FD  INVOICE-FILE                                                 00001560
+           LABEL RECORDS ARE STANDARD                                   00001570
+           RECORD CONTAINS 132 CHARACTERS.                              00001580
+       01  INVOICE-LINE              PIC X(132).                        00001590
+                                                                        00001591
+      ****************************************************************  00001592
+      *  CONTROL-FILE (CALLCTL) IS AN OPTIONAL ONE-RECORD CONTROL    *  00001593
+      *  INPUT.  WHEN PRESENT IT OVERRIDES WS-CKPT-INTERVAL SO THE   *  00001594
+      *  CHECKPOINT FREQUENCY CAN BE CHANGED WITHOUT A RECOMPILE,    *  00001595
+      ****************************************************************  00001597
+       FD  CONTROL-FILE                                                 00001598
+           LABEL RECORDS ARE STANDARD                                   00001599
+           RECORD CONTAINS 4 CHARACTERS.                                00001600
+       01  CONTROL-REC.                                                 00001601
+           05  CTL-CKPT-INTERVAL     PIC 9(4).                          00001602
+                                                                        00001600
+       FD  BRANCH-SUMMARY-FILE                                          00001610
+           LABEL RECORDS ARE STANDARD                                   00001620
+           RECORD CONTAINS 132 CHARACTERS.                              00001630
+       01  BRANCH-SUMMARY-LINE       PIC X(132).                        00001640
+                                                                        00001650
+       FD  NATIONAL-SUMMARY-FILE                                        00001660
+           LABEL RECORDS ARE STANDARD                                   00001670
+           RECORD CONTAINS 132 CHARACTERS.                              00001680
+       01  NATIONAL-SUMMARY-LINE     PIC X(132).                        00001690
+                                                                        00001700
+       FD  GLAR-FILE                                                    00001710
+           LABEL RECORDS ARE STANDARD                                   00001720
+           RECORD CONTAINS 40 CHARACTERS.                               00001730
+       01  GLAR-REC.                                                    00001740
+           05  GLAR-CUST-NUM         PIC X(4).                          00001750
+           05  GLAR-CUST-NAME        PIC X(10).                         00001760
+           05  GLAR-TOTAL-COST       PIC 9(6).                          00001770
+           05  GLAR-RUN-DATE         PIC 9(8).                          00001780
+           05  GLAR-FILLER           PIC X(12).                         00001790
+                                                                        00001800
+       WORKING-STORAGE SECTION.                                         00001810
+                                                                        00001820
+       01  CALL-REC IS GLOBAL.                                          00001830
+           05  CUST-NUM              PIC X(4).                          00001840
+           05  FILLER REDEFINES CUST-NUM.                               00001850
+               10  CUST-NUM12        PIC 9(2).                          00001860
+               10  CUST-NUM34        PIC 9(2).                          00001870
+           05  CUST-NAME             PIC X(10).                         00001880
+           05  CALLS-MADE            PIC 9(2).                          00001890
+           05  NUM-CALLS OCCURS 1 TO 99 TIMES                           00001900
+               DEPENDING ON CALLS-MADE.                                 00001910
+               10  CASE4-LINK1.                                         00001920
+                   15  AREA-CODE         PIC 9(3).                      00001930
+                   15  NUM-MINUTES       PIC 9(3).                      00001940
+                   15  CITY              PIC X(5).                      00001950
+                   15  COST              PIC 9(6).                      00001960
+           05  CUST-RATE-COST.                                          00001970
+               10  CUST-RATE             PIC 9.                         00001980
+               10  TOTAL-COST            PIC 9(6).                      00001990
+                                                                        00002000
+       01  WS-VARIABLES.                                                00002010
+           05  SUB1                      PIC 9(02).                     00002020
+           05  TEST-STATUS               PIC X         VALUE "Y".       00002030
+           05  WS-RUN-DATE               PIC 9(8).                      00002040
+                                                                        00002050
+       01  WS-FILE-STATUSES.                                            00002060
+           05  WS-CALLIN-STATUS          PIC X(2)      VALUE SPACES.    00002070
+           05  WS-CALLRATE-STATUS        PIC X(2)      VALUE SPACES.    00002080
+           05  WS-CALLEXC-STATUS         PIC X(2)      VALUE SPACES.    00002090
+           05  WS-CALLCKPT-STATUS        PIC X(2)      VALUE SPACES.    00002100
+           05  WS-CALLCTL-STATUS         PIC X(2)      VALUE SPACES.    00002105
+           05  WS-INVOICE-STATUS         PIC X(2)      VALUE SPACES.    00002110
+           05  WS-BR-SUMMARY-STATUS      PIC X(2)      VALUE SPACES.    00002120
+           05  WS-NATSUM-STATUS          PIC X(2)      VALUE SPACES.    00002130
+           05  WS-GLAR-STATUS            PIC X(2)      VALUE SPACES.    00002140
+                                                                        00002150
+       01  WS-SWITCHES.                                                 00002160
+           05  WS-EOF-SW                 PIC X         VALUE "N".       00002170
+               88  END-OF-CALL-FILE                    VALUE "Y".       00002180
+           05  WS-RATE-EOF-SW            PIC X         VALUE "N".       00002190
+               88  END-OF-RATE-FILE                    VALUE "Y".       00002200
+           05  WS-BRANCH-OPEN-SW         PIC X         VALUE "N".       00002210
+               88  BRANCH-FILES-OPEN                   VALUE "Y".       00002220
+           05  WS-RESTART-SW             PIC X         VALUE "N".       00002225
+               88  IS-RESTART                          VALUE "Y".       00002226
+           05  WS-RESTART-BR-SW          PIC X         VALUE "N".       00002227
+               88  RESTART-BRANCH-PENDING              VALUE "Y".       00002228
+                                                                        00002230
+       01  WS-COUNTERS.                                                 00002240
+           05  WS-CUST-COUNT             PIC 9(6)      VALUE 0.         00002250
+           05  WS-CKPT-INTERVAL          PIC 9(4)      VALUE 0050.      00002260
+           05  WS-CKPT-QUOTIENT          PIC 9(6)      VALUE 0.         00002270
+           05  WS-CKPT-REMAINDER         PIC 9(4)      VALUE 0.         00002280
+           05  WS-SKIP-COUNT             PIC 9(6)      VALUE 0.         00002290
+           05  WS-CALL-COST-SUM          PIC 9(6)      VALUE 0.         00002291
+           05  WS-SURCHARGE-AMT          PIC 9(6)      VALUE 0.         00002292
+                                                                        00002300
+       01  WS-DYNAMIC-FILE-NAMES.                                       00002310
+           05  WS-INVOICE-DSN            PIC X(9)      VALUE SPACES.    00002320
+           05  WS-BR-SUMMARY-DSN         PIC X(9)      VALUE SPACES.    00002330
+                                                                        00002340
+      ****************************************************************  00002350
+      *  RATE-TABLE-AREA HOLDS THE PER-AREA-CODE RATE BANDS LOADED   *  00002360
+      *  FROM CALLRATE AT THE START OF THE RUN.  NEW AREA CODES ARE  *  00002370
+      *  ADDED BY ADDING A ROW TO CALLRATE, NOT BY CODE CHANGES.     *  00002380
+      ****************************************************************  00002390
+       01  RATE-TABLE-AREA IS GLOBAL.                                   00002400
+           05  RATE-TABLE-COUNT          PIC 9(3)      VALUE 0.         00002410
+           05  RATE-TABLE OCCURS 50 TIMES INDEXED BY RT-IDX.            00002420
+               10  RT-AREA-CODE          PIC 9(3).                      00002430
+               10  RT-CITY               PIC X(5).                      00002440
+               10  RT-BASE-FEE           PIC 9(6).                      00002450
+               10  RT-BAND1-LIMIT        PIC 9(3).                      00002460
+               10  RT-BAND1-RATE         PIC 9(2).                      00002470
+               10  RT-BAND2-LIMIT        PIC 9(3).                      00002480
+               10  RT-BAND2-RATE         PIC 9(2).                      00002490
+               10  RT-BAND3-LIMIT        PIC 9(3).                      00002500
+               10  RT-BAND3-RATE         PIC 9(2).                      00002510
+               10  RT-BAND4-RATE         PIC 9(2).                      00002520
+                                                                        00002530
+      ****************************************************************  00002540
+      *  EXCEPTION-AREA COLLECTS REJECTED CALLS FOR THE CUSTOMER     *  00002550
+      *  CURRENTLY BEING RATED.  CALLIVP1 FLUSHES IT TO CALLEXC      *  00002560
+      *  AFTER EACH CUSTOMER IS PROCESSED.                           *  00002570
+      ****************************************************************  00002580
+       01  EXCEPTION-AREA IS GLOBAL.                                    00002590
+           05  EXC-COUNT                 PIC 9(2)      VALUE 0.         00002600
+           05  EXC-ENTRY OCCURS 99 TIMES.                               00002610
+               10  EXC-CUST-NUM          PIC X(4).                      00002620
+               10  EXC-AREA-CODE         PIC 9(3).                      00002630
+               10  EXC-NUM-MINUTES       PIC 9(3).                      00002640
+               10  EXC-REASON-CODE       PIC X(4).                      00002650
+               10  EXC-REASON-TEXT       PIC X(30).                     00002660
+                                                                        00002670
+      ****************************************************************  00002680
+      *  NATIONAL-SUMMARY-AREA ACCUMULATES GRAND TOTALS FOR THE      *  00002690
+      *  WHOLE RUN.  BR-SUMMARY-AREA ACCUMULATES TOTALS FOR THE      *  00002700
+      *  BRANCH (CUST-NUM12) CURRENTLY BEING BILLED AND IS RESET     *  00002710
+      *  EVERY TIME THE BRANCH CODE CHANGES (CONTROL BREAK).         *  00002720
+      ****************************************************************  00002730
+       01  NATIONAL-SUMMARY-AREA.                                       00002740
+           05  NAT-CUST-COUNT            PIC 9(6)      VALUE 0.         00002750
+           05  NAT-TOTAL-MINUTES         PIC 9(9)      VALUE 0.         00002760
+           05  NAT-TOTAL-REVENUE         PIC 9(9)      VALUE 0.         00002770
+           05  NAT-AREA-COUNT            PIC 9(2)      VALUE 0.         00002780
+           05  NAT-AREA-TABLE OCCURS 20 TIMES INDEXED BY NAT-AREA-IDX.  00002790
+               10  NAT-AREA-CODE         PIC 9(3).                      00002800
+               10  NAT-AREA-MINUTES      PIC 9(9).                      00002810
+               10  NAT-AREA-REVENUE      PIC 9(9).                      00002820
+           05  NAT-CITY-COUNT            PIC 9(2)      VALUE 0.         00002830
+           05  NAT-CITY-TABLE OCCURS 20 TIMES INDEXED BY NAT-CITY-IDX.  00002840
+               10  NAT-CITY-NAME         PIC X(5).                      00002850
+               10  NAT-CITY-MINUTES      PIC 9(9).                      00002860
+               10  NAT-CITY-REVENUE      PIC 9(9).                      00002870
+                                                                        00002880
+       01  BR-SUMMARY-AREA.                                             00002890
+           05  BR-CODE                   PIC 9(2)      VALUE 99.        00002900
+           05  BR-CUST-COUNT             PIC 9(6)      VALUE 0.         00002910
+           05  BR-TOTAL-MINUTES          PIC 9(9)      VALUE 0.         00002920
+           05  BR-TOTAL-REVENUE          PIC 9(9)      VALUE 0.         00002930
+           05  BR-AREA-COUNT             PIC 9(2)      VALUE 0.         00002940
+           05  BR-AREA-TABLE OCCURS 20 TIMES INDEXED BY BR-AREA-IDX.    00002950
+               10  BR-AREA-CODE          PIC 9(3).                      00002960
+               10  BR-AREA-MINUTES       PIC 9(9).                      00002970
+               10  BR-AREA-REVENUE       PIC 9(9).                      00002980
+           05  BR-CITY-COUNT             PIC 9(2)      VALUE 0.         00002990
+           05  BR-CITY-TABLE OCCURS 20 TIMES INDEXED BY BR-CITY-IDX.    00003000
+               10  BR-CITY-NAME          PIC X(5).                      00003010
+               10  BR-CITY-MINUTES       PIC 9(9).                      00003020
+               10  BR-CITY-REVENUE       PIC 9(9).                      00003030
+                                                                        00003040
+       01  WS-INVOICE-HEADER-LINE.                                      00003050
+           05  FILLER                    PIC X(10) VALUE "CUSTOMER: ".  00003060
+           05  IH-CUST-NUM               PIC X(4).                      00003070
+           05  FILLER                    PIC X(3)  VALUE SPACES.        00003080
+           05  IH-CUST-NAME              PIC X(10).                     00003090
+           05  FILLER                    PIC X(4)  VALUE " BR=".        00003100
+           05  IH-BRANCH                 PIC 9(2).                      00003110
+           05  FILLER                    PIC X(99) VALUE SPACES.        00003120
+                                                                        00003130
+       01  WS-INVOICE-DETAIL-LINE.                                      00003140
+           05  FILLER                    PIC X(4)  VALUE SPACES.        00003150
+           05  ID-AREA-CODE              PIC 9(3).                      00003160
+           05  FILLER                    PIC X(2)  VALUE SPACES.        00003170
+           05  ID-CITY                   PIC X(5).                      00003180
+           05  FILLER                    PIC X(2)  VALUE SPACES.        00003190
+           05  ID-MINUTES                PIC ZZ9.                       00003200
+           05  FILLER                    PIC X(5)  VALUE " MIN ".       00003210
+           05  ID-COST                   PIC ZZZ,ZZ9.                   00003220
+           05  FILLER                    PIC X(101) VALUE SPACES.       00003230
+                                                                        00003240
+       01  WS-INVOICE-TOTAL-LINE.                                       00003250
+           05  FILLER                PIC X(15) VALUE "TOTAL DUE     ".  00003260
+           05  IT-TOTAL-COST             PIC ZZZ,ZZ9.                   00003270
+           05  FILLER                    PIC X(110) VALUE SPACES.       00003280
+                                                                        00003290
+       01  WS-SUMMARY-HEADER-LINE.                                      00003300
+           05  FILLER                    PIC X(22)                      00003310
+                                          VALUE "CALLIVP1 BILLING SUMM".00003320
+           05  FILLER                    PIC X(9)  VALUE "ARY - BR=".   00003330
+           05  SH-BRANCH                 PIC 9(2).                      00003340
+           05  FILLER                    PIC X(99) VALUE SPACES.        00003350
+                                                                        00003360
+       01  WS-SUMMARY-TOTAL-LINE.                                       00003370
+           05  FILLER                PIC X(16) VALUE "CUSTOMERS BILLED".00003380
+           05  FILLER                    PIC X(4)  VALUE SPACES.        00003390
+           05  ST-CUST-COUNT             PIC ZZZ,ZZ9.                   00003400
+           05  FILLER                    PIC X(15) VALUE SPACES.        00003410
+           05  FILLER                    PIC X(8)  VALUE "MINUTES ".    00003420
+           05  ST-MINUTES                PIC ZZZ,ZZZ,ZZ9.               00003430
+           05  FILLER                    PIC X(5)  VALUE SPACES.        00003440
+           05  FILLER                    PIC X(8)  VALUE "REVENUE ".    00003450
+           05  ST-REVENUE                PIC ZZZ,ZZZ,ZZ9.               00003460
+           05  FILLER                    PIC X(47) VALUE SPACES.        00003470
+                                                                        00003480
+       01  WS-SUMMARY-AREA-LINE.                                        00003490
+           05  FILLER                    PIC X(11) VALUE "AREA CODE  ". 00003500
+           05  SA-AREA-CODE              PIC 9(3).                      00003510
+           05  FILLER                    PIC X(5)  VALUE SPACES.        00003520
+           05  FILLER                    PIC X(8)  VALUE "MINUTES ".    00003530
+           05  SA-MINUTES                PIC ZZZ,ZZZ,ZZ9.               00003540
+           05  FILLER                    PIC X(5)  VALUE SPACES.        00003550
+           05  FILLER                    PIC X(8)  VALUE "REVENUE ".    00003560
+           05  SA-REVENUE                PIC ZZZ,ZZZ,ZZ9.               00003570
+           05  FILLER                    PIC X(70) VALUE SPACES.        00003580
+                                                                        00003590
+       01  WS-SUMMARY-CITY-LINE.                                        00003600
+           05  FILLER                    PIC X(11) VALUE "CITY       ". 00003610
+           05  SC-CITY-NAME              PIC X(5).                      00003620
+           05  FILLER                    PIC X(3)  VALUE SPACES.        00003630
+           05  FILLER                    PIC X(8)  VALUE "MINUTES ".    00003640
+           05  SC-MINUTES                PIC ZZZ,ZZZ,ZZ9.               00003650
+           05  FILLER                    PIC X(5)  VALUE SPACES.        00003660
+           05  FILLER                    PIC X(8)  VALUE "REVENUE ".    00003670
+           05  SC-REVENUE                PIC ZZZ,ZZZ,ZZ9.               00003680
+           05  FILLER                    PIC X(70) VALUE SPACES.        00003690
+                                                                        00003700
+      ****************************************************************  00003710
+      *                  PROCEDURE DIVISION                          *  00003720
+      ****************************************************************  00003730
+                                                                        00003740
+       PROCEDURE DIVISION.                                              00003750
+                                                                        00003760
+      *                                                                 00003770
+       A000-MAIN-DRIVER.                                                00003780
+      *                                                                 00003790
+           DISPLAY "***** START OF CALLIVP1 *****".                     00003800
+                                                                        00003810
+           PERFORM A010-INITIALIZE.                                     00003820
+           PERFORM B100-CALL.                                           00003830
+           PERFORM A900-FINALIZE.                                       00003840
+                                                                        00003850
+           IF TEST-STATUS = "Y"                                         00003860
+             DISPLAY "***** CALLIVP1 SUCCESSFUL *****"                  00003870
+           ELSE                                                         00003880
+             DISPLAY "+++++ CALLIVP1 FAILED +++++".                     00003890
+           STOP RUN.                                                    00003900
+                                                                        00003910
+      *                                                                 00003920
+       A010-INITIALIZE.                                                 00003930
+      *                                                                 00003940
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.                       00003950
+           PERFORM A015-LOAD-CONTROL-PARMS.                             00003955
+      *    INITIALIZE RATE-TABLE-AREA BEFORE LOADING SO ANY SLOTS       00003957
+      *    BEYOND RATE-TABLE-COUNT HOLD VALID SPACES/ZEROS RATHER       00003958
+      *    THAN UNTOUCHED STORAGE -- NSTSUBH'S SEARCH RATE-TABLE HAS    00003959
+      *    NO DEPENDING ON AND SCANS ALL 50 DECLARED SLOTS.             00003959
+           INITIALIZE RATE-TABLE-AREA.                                  00003959
+           PERFORM A020-LOAD-RATE-TABLE.                                00003960
+           INITIALIZE NATIONAL-SUMMARY-AREA BR-SUMMARY-AREA.            00003962
+      *    INITIALIZE (RATHER THAN THE VALUE CLAUSES ALONE) CLEARS      00003963
+      *    EVERY OCCURRENCE OF THE AREA/CITY TABLES, NOT JUST THE       00003964
+      *    SCALAR TOTALS, SO THE CHECKPOINT SNAPSHOT IN B900 NEVER      00003965
+      *    COPIES UNUSED-SLOT STORAGE THAT WAS NEVER EXPLICITLY SET.    00003966
+           PERFORM A030-CHECK-RESTART.                                  00003970
+           IF IS-RESTART                                                00003972
+             OPEN EXTEND GLAR-FILE                                      00003973
+             IF WS-GLAR-STATUS NOT = "00"                               00003974
+               OPEN OUTPUT GLAR-FILE                                    00003975
+             END-IF                                                     00003976
+             OPEN EXTEND EXCEPTION-FILE                                 00003977
+             IF WS-CALLEXC-STATUS NOT = "00"                            00003978
+               OPEN OUTPUT EXCEPTION-FILE                               00003979
+             END-IF                                                     00003980
+           ELSE                                                         00003981
+             OPEN OUTPUT GLAR-FILE                                      00003982
+             OPEN OUTPUT EXCEPTION-FILE                                 00003983
+           END-IF.                                                      00003990
+           IF WS-GLAR-STATUS NOT = "00"                                 00003991
+             DISPLAY "+++ UNABLE TO OPEN GLAR - STATUS "                00003992
+                     WS-GLAR-STATUS " +++"                              00003993
+             MOVE "N" TO TEST-STATUS                                    00003994
+           END-IF.                                                      00003995
+           IF WS-CALLEXC-STATUS NOT = "00"                              00003996
+             DISPLAY "+++ UNABLE TO OPEN CALLEXC - STATUS "             00003997
+                     WS-CALLEXC-STATUS " +++"                           00003998
+             MOVE "N" TO TEST-STATUS                                    00003999
+           END-IF.                                                      00004000
+                                                                        00004000
+      *                                                                 00003996
+       A015-LOAD-CONTROL-PARMS.                                         00003997
+      *                                                                 00003998
+           OPEN INPUT CONTROL-FILE.                                     00003999
+           IF WS-CALLCTL-STATUS = "00"                                  00004001
+             READ CONTROL-FILE                                          00004002
+               NOT AT END                                               00004003
+               IF CTL-CKPT-INTERVAL > 0                                 00004004
+                 MOVE CTL-CKPT-INTERVAL TO WS-CKPT-INTERVAL             00004005
+                 END-IF                                                 00004006
+             END-READ                                                   00004007
+             CLOSE CONTROL-FILE                                         00004008
+           END-IF.                                                      00004009
+      *    CALLCTL IS OPTIONAL -- WHEN IT IS NOT PRESENT THIS LEAVES    00004010
+      *    WS-CKPT-INTERVAL AT ITS COMPILED-IN DEFAULT.                 00004011
+                                                                        00004012
+      *                                                                 00004010
+       A020-LOAD-RATE-TABLE.                                            00004020
+      *                                                                 00004030
+           OPEN INPUT RATE-FILE.                                        00004040
+           IF WS-CALLRATE-STATUS NOT = "00"                             00004050
+             DISPLAY "+++ UNABLE TO OPEN CALLRATE - STATUS "            00004060
+                     WS-CALLRATE-STATUS " +++"                          00004070
+             MOVE "N" TO TEST-STATUS                                    00004080
+           ELSE                                                         00004090
+             PERFORM A021-READ-RATE-REC                                 00004100
+             PERFORM UNTIL END-OF-RATE-FILE                             00004110
+               IF RATE-TABLE-COUNT < 50                                 00004120
+                 ADD 1 TO RATE-TABLE-COUNT                              00004130
+                 MOVE RF-AREA-CODE   TO RT-AREA-CODE(RATE-TABLE-COUNT)  00004140
+                 MOVE RF-CITY        TO RT-CITY(RATE-TABLE-COUNT)       00004150
+                 MOVE RF-BASE-FEE    TO RT-BASE-FEE(RATE-TABLE-COUNT)   00004160
+                 MOVE RF-BAND1-LIMIT TO RT-BAND1-LIMIT(RATE-TABLE-COUNT)00004170
+                 MOVE RF-BAND1-RATE  TO RT-BAND1-RATE(RATE-TABLE-COUNT) 00004180
+                 MOVE RF-BAND2-LIMIT TO RT-BAND2-LIMIT(RATE-TABLE-COUNT)00004190
+                 MOVE RF-BAND2-RATE  TO RT-BAND2-RATE(RATE-TABLE-COUNT) 00004200
+                 MOVE RF-BAND3-LIMIT TO RT-BAND3-LIMIT(RATE-TABLE-COUNT)00004210
+                 MOVE RF-BAND3-RATE  TO RT-BAND3-RATE(RATE-TABLE-COUNT) 00004220
+                 MOVE RF-BAND4-RATE  TO RT-BAND4-RATE(RATE-TABLE-COUNT) 00004230
+               ELSE                                                     00004232
+                 DISPLAY "+++ RATE TABLE FULL - AREA CODE "             00004234
+                         RF-AREA-CODE " NOT LOADED +++"                 00004236
+               END-IF                                                   00004240
+               PERFORM A021-READ-RATE-REC                               00004250
+             END-PERFORM                                                00004260
+             CLOSE RATE-FILE                                            00004270
+           END-IF.                                                      00004280
+                                                                        00004290
+      *                                                                 00004300
+       A021-READ-RATE-REC.                                              00004310
+      *                                                                 00004320
+           READ RATE-FILE                                               00004330
+             AT END SET END-OF-RATE-FILE TO TRUE.                       00004340
+                                                                        00004350
+      *                                                                 00004360
+       A030-CHECK-RESTART.                                              00004370
+      *                                                                 00004380
+           MOVE 0 TO WS-SKIP-COUNT.                                     00004390
+           OPEN INPUT CKPT-FILE.                                        00004400
+           IF WS-CALLCKPT-STATUS = "00"                                 00004410
+             READ CKPT-FILE                                             00004420
+               NOT AT END                                               00004430
+                 IF CKPT-REC-COUNT > 0                                  00004432
+                   MOVE CKPT-REC-COUNT TO WS-SKIP-COUNT                 00004434
+                   MOVE CKPT-REC-COUNT TO WS-CUST-COUNT                 00004436
+                   SET IS-RESTART TO TRUE                               00004438
+                   MOVE CKPT-NAT-SUMMARY TO NATIONAL-SUMMARY-AREA       00004440
+                   MOVE CKPT-BR-SUMMARY  TO BR-SUMMARY-AREA             00004442
+                   SET RESTART-BRANCH-PENDING TO TRUE                   00004444
+                   DISPLAY "RESTARTING AFTER " WS-SKIP-COUNT            00004450
+                           " CUSTOMERS ALREADY BILLED"                  00004460
+                 END-IF                                                 00004465
+             END-READ                                                   00004470
+             CLOSE CKPT-FILE                                            00004480
+           END-IF.                                                      00004490
+                                                                        00004500
+      *                                                                 00004510
+       A900-FINALIZE.                                                   00004520
+      *                                                                 00004530
+           IF BRANCH-FILES-OPEN                                         00004540
+             PERFORM B142-CLOSE-BRANCH-FILES                            00004550
+           END-IF.                                                      00004560
+           PERFORM C900-WRITE-NATIONAL-SUMMARY.                         00004570
+           CLOSE GLAR-FILE.                                             00004580
+           CLOSE EXCEPTION-FILE.                                        00004590
+           MOVE 0 TO WS-CUST-COUNT.                                     00004600
+           PERFORM B900-WRITE-CHECKPOINT.                               00004610
+                                                                        00004620
+      ****************************************************************  00004630
+      *  B100-CALL READS EVERY CUSTOMER ON THE CALL-DETAIL FILE AND  *  00004640
+      *  DRIVES RATING, EXCEPTION REPORTING, INVOICING, BRANCH       *  00004650
+      *  SUMMARIES AND CHECKPOINTING FOR EACH ONE.                   *  00004660
+      ****************************************************************  00004670
+      *                                                                 00004680
+       B100-CALL.                                                       00004690
+      *                                                                 00004700
+           OPEN INPUT CALL-DETAIL-FILE.                                 00004710
+           IF WS-CALLIN-STATUS NOT = "00"                               00004720
+             DISPLAY "+++ UNABLE TO OPEN CALLIN - STATUS "              00004730
+                     WS-CALLIN-STATUS " +++"                            00004740
+             MOVE "N" TO TEST-STATUS                                    00004750
+           ELSE                                                         00004760
+             PERFORM B110-READ-CUSTOMER                                 00004770
+             PERFORM UNTIL END-OF-CALL-FILE                             00004780
+               IF WS-SKIP-COUNT > 0                                     00004790
+                 SUBTRACT 1 FROM WS-SKIP-COUNT                          00004800
+               ELSE                                                     00004810
+                 PERFORM B120-PROCESS-CUSTOMER                          00004820
+               END-IF                                                   00004830
+               PERFORM B110-READ-CUSTOMER                               00004840
+             END-PERFORM                                                00004850
+             CLOSE CALL-DETAIL-FILE                                     00004860
+           END-IF.                                                      00004870
+                                                                        00004880
+      *                                                                 00004890
+       B110-READ-CUSTOMER.                                              00004900
+      *                                                                 00004910
+           READ CALL-DETAIL-FILE                                        00004920
+             AT END SET END-OF-CALL-FILE TO TRUE                        00004930
+             NOT AT END PERFORM B115-LOAD-CALL-REC                      00004940
+           END-READ.                                                    00004950
+                                                                        00004960
+      *                                                                 00004970
+       B115-LOAD-CALL-REC.                                              00004980
+      *                                                                 00004990
+           MOVE CD-CUST-NUM    TO CUST-NUM.                             00005000
+           MOVE CD-CUST-NAME   TO CUST-NAME.                            00005010
+           MOVE CD-CALLS-MADE  TO CALLS-MADE.                           00005020
+           MOVE CD-CUST-RATE   TO CUST-RATE.                            00005030
+           PERFORM VARYING SUB1 FROM 1 BY 1                             00005040
+             UNTIL SUB1 > CALLS-MADE                                    00005050
+             MOVE CD-AREA-CODE(SUB1)   TO AREA-CODE(SUB1)               00005060
+             MOVE CD-NUM-MINUTES(SUB1) TO NUM-MINUTES(SUB1)             00005070
+           END-PERFORM.                                                 00005080
+                                                                        00005090
+      *                                                                 00005100
+       B120-PROCESS-CUSTOMER.                                           00005110
+      *                                                                 00005120
+           MOVE 0 TO EXC-COUNT.                                         00005130
+                                                                        00005140
+           PERFORM C120-CALL1.                                          00005150
+                                                                        00005160
+           PERFORM B130-WRITE-EXCEPTIONS.                               00005170
+           PERFORM B140-CHECK-BRANCH-BREAK.                             00005180
+           PERFORM B150-WRITE-INVOICE.                                  00005190
+           PERFORM B160-ACCUMULATE-SUMMARY.                             00005200
+           PERFORM B170-WRITE-GLAR-RECORD.                              00005210
+                                                                        00005220
+           ADD 1 TO WS-CUST-COUNT.                                      00005230
+           DIVIDE WS-CUST-COUNT BY WS-CKPT-INTERVAL                     00005240
+             GIVING WS-CKPT-QUOTIENT                                    00005250
+             REMAINDER WS-CKPT-REMAINDER.                               00005260
+           IF WS-CKPT-REMAINDER = 0                                     00005270
+             PERFORM B900-WRITE-CHECKPOINT                              00005280
+           END-IF.                                                      00005290
+                                                                        00005300
+      *                                                                 00005310
+       B130-WRITE-EXCEPTIONS.                                           00005320
+      *                                                                 00005330
+           IF EXC-COUNT > 0                                             00005340
+             PERFORM VARYING SUB1 FROM 1 BY 1                           00005350
+               UNTIL SUB1 > EXC-COUNT                                   00005360
+               MOVE EXC-CUST-NUM(SUB1)    TO EXR-CUST-NUM               00005370
+               MOVE EXC-AREA-CODE(SUB1)   TO EXR-AREA-CODE              00005380
+               MOVE EXC-NUM-MINUTES(SUB1) TO EXR-NUM-MINUTES            00005390
+               MOVE EXC-REASON-CODE(SUB1) TO EXR-REASON-CODE            00005400
+               MOVE EXC-REASON-TEXT(SUB1) TO EXR-REASON-TEXT            00005410
+               WRITE EXCEPTION-REC                                      00005420
+             END-PERFORM                                                00005430
+           END-IF.                                                      00005440
+                                                                        00005450
+      ****************************************************************  00005460
+      *  CUST-NUM12 IS TREATED AS THE CUSTOMER'S BRANCH/REGION CODE. *  00005470
+      *  INVOICES AND BRANCH SUMMARIES ARE SPLIT INTO ONE FILE PER   *  00005480
+      *  BRANCH.  THE CALL-DETAIL FILE IS EXPECTED TO BE GROUPED BY  *  00005490
+      *  BRANCH SO EACH BRANCH'S OUTPUT IS WRITTEN AS A CONTIGUOUS   *  00005500
+      *  RUN OF RECORDS (A STANDARD CONTROL-BREAK ASSUMPTION).       *  00005510
+      ****************************************************************  00005520
+      *                                                                 00005530
+       B140-CHECK-BRANCH-BREAK.                                         00005540
+      *                                                                 00005550
+           IF NOT BRANCH-FILES-OPEN                                     00005560
+             PERFORM B141-OPEN-BRANCH-FILES                             00005570
+           ELSE                                                         00005580
+             IF CUST-NUM12 NOT = BR-CODE                                00005590
+               PERFORM B142-CLOSE-BRANCH-FILES                          00005600
+               PERFORM B141-OPEN-BRANCH-FILES                           00005610
+             END-IF                                                     00005620
+           END-IF.                                                      00005630
+                                                                        00005640
+      *                                                                 00005650
+       B141-OPEN-BRANCH-FILES.                                          00005660
+      *                                                                 00005670
+           STRING "CALLRPT" DELIMITED BY SIZE                           00005710
+                  CUST-NUM12 DELIMITED BY SIZE                          00005720
+                  INTO WS-INVOICE-DSN.                                  00005730
+           STRING "CALLBRS" DELIMITED BY SIZE                           00005740
+                  CUST-NUM12 DELIMITED BY SIZE                          00005750
+                  INTO WS-BR-SUMMARY-DSN.                               00005760
+      *    IF THIS BRANCH IS THE ONE THAT WAS STILL OPEN WHEN THE       00005761
+      *    CHECKPOINT WAS WRITTEN, APPEND TO ITS EXISTING OUTPUT AND    00005762
+      *    KEEP THE RESTORED BR-SUMMARY-AREA TOTALS RATHER THAN         00005763
+      *    RE-ZEROING THEM; OTHERWISE THIS IS A NEW BRANCH AND STARTS   00005764
+      *    CLEAN, WHETHER OR NOT THIS RUN IS A RESTART.                 00005765
+           IF RESTART-BRANCH-PENDING AND CUST-NUM12 = BR-CODE           00005766
+             MOVE "N" TO WS-RESTART-BR-SW                               00005767
+             OPEN EXTEND INVOICE-FILE                                   00005768
+             IF WS-INVOICE-STATUS NOT = "00"                            00005769
+               OPEN OUTPUT INVOICE-FILE                                 00005770
+             END-IF                                                     00005771
+             OPEN EXTEND BRANCH-SUMMARY-FILE                            00005772
+             IF WS-BR-SUMMARY-STATUS NOT = "00"                         00005773
+               OPEN OUTPUT BRANCH-SUMMARY-FILE                          00005774
+             END-IF                                                     00005775
+           ELSE                                                         00005776
+             MOVE "N" TO WS-RESTART-BR-SW                               00005777
+      *    INITIALIZE CLEARS THE FULL BR-AREA-TABLE/BR-CITY-TABLE       00005777
+      *    CONTENTS, NOT JUST THE SCALAR TOTALS, SO STALE ENTRIES       00005777
+      *    FROM THE PRIOR BRANCH CANNOT BE MATCHED BY B163/B164'S       00005777
+      *    SEARCH AND ADDED TO.                                         00005777
+             INITIALIZE BR-SUMMARY-AREA                                 00005778
+             MOVE CUST-NUM12 TO BR-CODE                                 00005779
+             OPEN OUTPUT INVOICE-FILE                                   00005781
+             OPEN OUTPUT BRANCH-SUMMARY-FILE                            00005782
+           END-IF.                                                      00005783
+           IF WS-INVOICE-STATUS NOT = "00"                              00005784
+             DISPLAY "+++ UNABLE TO OPEN " WS-INVOICE-DSN " - STATUS "  00005785
+                     WS-INVOICE-STATUS " +++"                           00005786
+             MOVE "N" TO TEST-STATUS                                    00005787
+           END-IF.                                                      00005788
+           IF WS-BR-SUMMARY-STATUS NOT = "00"                           00005789
+             DISPLAY "+++ UNABLE TO OPEN " WS-BR-SUMMARY-DSN " - STATUS"00005790
+                     WS-BR-SUMMARY-STATUS " +++"                        00005791
+             MOVE "N" TO TEST-STATUS                                    00005792
+           END-IF.                                                      00005793
+           SET BRANCH-FILES-OPEN TO TRUE.                               00005794
+                                                                        00005800
+      *                                                                 00005810
+       B142-CLOSE-BRANCH-FILES.                                         00005820
+      *                                                                 00005830
+           PERFORM C910-WRITE-BRANCH-SUMMARY.                           00005840
+           CLOSE INVOICE-FILE.                                          00005850
+           CLOSE BRANCH-SUMMARY-FILE.                                   00005860
+           MOVE "N" TO WS-BRANCH-OPEN-SW.                               00005870
+                                                                        00005880
+      *                                                                 00005890
+       B150-WRITE-INVOICE.                                              00005900
+      *                                                                 00005910
+           MOVE SPACES TO WS-INVOICE-HEADER-LINE.                       00005920
+           MOVE CUST-NUM  TO IH-CUST-NUM.                               00005930
+           MOVE CUST-NAME TO IH-CUST-NAME.                              00005940
+           MOVE CUST-NUM12 TO IH-BRANCH.                                00005950
+           WRITE INVOICE-LINE FROM WS-INVOICE-HEADER-LINE.              00005960
+                                                                        00005970
+           PERFORM VARYING SUB1 FROM 1 BY 1                             00005980
+             UNTIL SUB1 > CALLS-MADE                                    00005990
+             MOVE SPACES TO WS-INVOICE-DETAIL-LINE                      00006000
+             MOVE AREA-CODE(SUB1)  TO ID-AREA-CODE                      00006010
+             MOVE CITY(SUB1)       TO ID-CITY                           00006020
+             MOVE NUM-MINUTES(SUB1) TO ID-MINUTES                       00006030
+             MOVE COST(SUB1)       TO ID-COST                           00006040
+             WRITE INVOICE-LINE FROM WS-INVOICE-DETAIL-LINE             00006050
+           END-PERFORM.                                                 00006060
+                                                                        00006070
+           MOVE SPACES TO WS-INVOICE-TOTAL-LINE.                        00006080
+           MOVE TOTAL-COST TO IT-TOTAL-COST.                            00006090
+           WRITE INVOICE-LINE FROM WS-INVOICE-TOTAL-LINE.               00006100
+                                                                        00006110
+      ****************************************************************  00006120
+      *  B160-ACCUMULATE-SUMMARY ROLLS THE CUSTOMER JUST BILLED INTO *  00006130
+      *  BOTH THE NATIONAL TOTALS AND THE CURRENT BRANCH'S TOTALS,   *  00006140
+      *  BROKEN OUT BY AREA CODE AND BY CITY.                        *  00006150
+      ****************************************************************  00006160
+      *                                                                 00006170
+       B160-ACCUMULATE-SUMMARY.                                         00006180
+      *                                                                 00006190
+           ADD 1 TO NAT-CUST-COUNT.                                     00006200
+           ADD 1 TO BR-CUST-COUNT.                                      00006210
+           ADD TOTAL-COST TO NAT-TOTAL-REVENUE.                         00006220
+           ADD TOTAL-COST TO BR-TOTAL-REVENUE.                          00006230
+           MOVE 0 TO WS-CALL-COST-SUM.                                  00006231
+                                                                        00006240
+           PERFORM VARYING SUB1 FROM 1 BY 1                             00006250
+             UNTIL SUB1 > CALLS-MADE                                    00006260
+             ADD NUM-MINUTES(SUB1) TO NAT-TOTAL-MINUTES                 00006270
+             ADD NUM-MINUTES(SUB1) TO BR-TOTAL-MINUTES                  00006280
+             ADD COST(SUB1)        TO WS-CALL-COST-SUM                  00006281
+             PERFORM B161-ACCUM-NAT-AREA                                00006290
+             PERFORM B162-ACCUM-NAT-CITY                                00006300
+             PERFORM B163-ACCUM-BR-AREA                                 00006310
+             PERFORM B164-ACCUM-BR-CITY                                 00006320
+           END-PERFORM.                                                 00006330
+                                                                        00006340
+      *    THE PLAN SURCHARGE ADDED TO TOTAL-COST BY NSTSUBF/G/I IS A   00006341
+      *    FLAT PER-CUSTOMER CHARGE, NOT TIED TO ANY ONE CALL, SO IT    00006342
+      *    NEVER SHOWS UP IN THE PER-CALL AREA/CITY BREAKDOWNS ABOVE.   00006343
+      *    ROLL WHATEVER IS LEFT OF TOTAL-COST AFTER THE PER-CALL       00006344
+      *    COSTS ARE BACKED OUT INTO A PSEUDO "OTHER" ENTRY SO THE      00006345
+      *    AREA/CITY SUBTOTALS ALWAYS FOOT BACK TO THE GRAND TOTAL.     00006346
+           IF TOTAL-COST > WS-CALL-COST-SUM                             00006347
+             COMPUTE WS-SURCHARGE-AMT = TOTAL-COST - WS-CALL-COST-SUM   00006348
+             PERFORM B165-ACCUM-NAT-SURCHARGE                           00006349
+             PERFORM B166-ACCUM-BR-SURCHARGE                            00006350
+           END-IF.                                                      00006351
+                                                                        00006352
+      *                                                                 00006350
+       B161-ACCUM-NAT-AREA.                                             00006360
+      *                                                                 00006370
+           SET NAT-AREA-IDX TO 1.                                       00006380
+           SEARCH NAT-AREA-TABLE                                        00006390
+             AT END                                                     00006400
+               IF NAT-AREA-COUNT < 20                                   00006410
+                 ADD 1 TO NAT-AREA-COUNT                                00006420
+                 SET NAT-AREA-IDX TO NAT-AREA-COUNT                     00006430
+                 MOVE AREA-CODE(SUB1) TO NAT-AREA-CODE(NAT-AREA-IDX)    00006440
+                 MOVE 0 TO NAT-AREA-MINUTES(NAT-AREA-IDX)               00006450
+                           NAT-AREA-REVENUE(NAT-AREA-IDX)               00006460
+                 ADD NUM-MINUTES(SUB1) TO NAT-AREA-MINUTES(NAT-AREA-IDX)00006470
+                 ADD COST(SUB1)        TO NAT-AREA-REVENUE(NAT-AREA-IDX)00006480
+               ELSE                                                     00006482
+                 DISPLAY "+++ NATIONAL AREA CODE SUMMARY FULL - "       00006484
+                         AREA-CODE(SUB1) " NOT TOTALED +++"             00006486
+               END-IF                                                   00006490
+             WHEN NAT-AREA-CODE(NAT-AREA-IDX) = AREA-CODE(SUB1)         00006500
+               ADD NUM-MINUTES(SUB1) TO NAT-AREA-MINUTES(NAT-AREA-IDX)  00006510
+               ADD COST(SUB1)        TO NAT-AREA-REVENUE(NAT-AREA-IDX)  00006520
+           END-SEARCH.                                                  00006530
+                                                                        00006540
+      *                                                                 00006550
+       B162-ACCUM-NAT-CITY.                                             00006560
+      *                                                                 00006570
+           SET NAT-CITY-IDX TO 1.                                       00006580
+           SEARCH NAT-CITY-TABLE                                        00006590
+             AT END                                                     00006600
+               IF NAT-CITY-COUNT < 20                                   00006610
+                 ADD 1 TO NAT-CITY-COUNT                                00006620
+                 SET NAT-CITY-IDX TO NAT-CITY-COUNT                     00006630
+                 MOVE CITY(SUB1) TO NAT-CITY-NAME(NAT-CITY-IDX)         00006640
+                 MOVE 0 TO NAT-CITY-MINUTES(NAT-CITY-IDX)               00006650
+                           NAT-CITY-REVENUE(NAT-CITY-IDX)               00006660
+                 ADD NUM-MINUTES(SUB1) TO NAT-CITY-MINUTES(NAT-CITY-IDX)00006670
+                 ADD COST(SUB1)        TO NAT-CITY-REVENUE(NAT-CITY-IDX)00006680
+               ELSE                                                     00006682
+                 DISPLAY "+++ NATIONAL CITY SUMMARY FULL - "            00006684
+                         CITY(SUB1) " NOT TOTALED +++"                  00006686
+               END-IF                                                   00006690
+             WHEN NAT-CITY-NAME(NAT-CITY-IDX) = CITY(SUB1)              00006700
+               ADD NUM-MINUTES(SUB1) TO NAT-CITY-MINUTES(NAT-CITY-IDX)  00006710
+               ADD COST(SUB1)        TO NAT-CITY-REVENUE(NAT-CITY-IDX)  00006720
+           END-SEARCH.                                                  00006730
+                                                                        00006740
+      *                                                                 00006750
+       B163-ACCUM-BR-AREA.                                              00006760
+      *                                                                 00006770
+           SET BR-AREA-IDX TO 1.                                        00006780
+           SEARCH BR-AREA-TABLE                                         00006790
+             AT END                                                     00006800
+               IF BR-AREA-COUNT < 20                                    00006810
+                 ADD 1 TO BR-AREA-COUNT                                 00006820
+                 SET BR-AREA-IDX TO BR-AREA-COUNT                       00006830
+                 MOVE AREA-CODE(SUB1) TO BR-AREA-CODE(BR-AREA-IDX)      00006840
+                 MOVE 0 TO BR-AREA-MINUTES(BR-AREA-IDX)                 00006850
+                           BR-AREA-REVENUE(BR-AREA-IDX)                 00006860
+                 ADD NUM-MINUTES(SUB1) TO BR-AREA-MINUTES(BR-AREA-IDX)  00006870
+                 ADD COST(SUB1)        TO BR-AREA-REVENUE(BR-AREA-IDX)  00006880
+               ELSE                                                     00006882
+                 DISPLAY "+++ BRANCH AREA CODE SUMMARY FULL - "         00006884
+                         AREA-CODE(SUB1) " NOT TOTALED +++"             00006886
+               END-IF                                                   00006890
+             WHEN BR-AREA-CODE(BR-AREA-IDX) = AREA-CODE(SUB1)           00006900
+               ADD NUM-MINUTES(SUB1) TO BR-AREA-MINUTES(BR-AREA-IDX)    00006910
+               ADD COST(SUB1)        TO BR-AREA-REVENUE(BR-AREA-IDX)    00006920
+           END-SEARCH.                                                  00006930
+                                                                        00006940
+      *                                                                 00006950
+       B164-ACCUM-BR-CITY.                                              00006960
+      *                                                                 00006970
+           SET BR-CITY-IDX TO 1.                                        00006980
+           SEARCH BR-CITY-TABLE                                         00006990
+             AT END                                                     00007000
+               IF BR-CITY-COUNT < 20                                    00007010
+                 ADD 1 TO BR-CITY-COUNT                                 00007020
+                 SET BR-CITY-IDX TO BR-CITY-COUNT                       00007030
+                 MOVE CITY(SUB1) TO BR-CITY-NAME(BR-CITY-IDX)           00007040
+                 MOVE 0 TO BR-CITY-MINUTES(BR-CITY-IDX)                 00007050
+                           BR-CITY-REVENUE(BR-CITY-IDX)                 00007060
+                 ADD NUM-MINUTES(SUB1) TO BR-CITY-MINUTES(BR-CITY-IDX)  00007070
+                 ADD COST(SUB1)        TO BR-CITY-REVENUE(BR-CITY-IDX)  00007080
+               ELSE                                                     00007082
+                 DISPLAY "+++ BRANCH CITY SUMMARY FULL - "              00007084
+                         CITY(SUB1) " NOT TOTALED +++"                  00007086
+               END-IF                                                   00007090
+             WHEN BR-CITY-NAME(BR-CITY-IDX) = CITY(SUB1)                00007100
+               ADD NUM-MINUTES(SUB1) TO BR-CITY-MINUTES(BR-CITY-IDX)    00007110
+               ADD COST(SUB1)        TO BR-CITY-REVENUE(BR-CITY-IDX)    00007120
+           END-SEARCH.                                                  00007130
+                                                                        00007140
+      *                                                                 00007150
+       B165-ACCUM-NAT-SURCHARGE.                                        00007151
+      *                                                                 00007152
+           SET NAT-AREA-IDX TO 1.                                       00007153
+           SEARCH NAT-AREA-TABLE                                        00007154
+             AT END                                                     00007155
+               IF NAT-AREA-COUNT < 20                                   00007156
+                 ADD 1 TO NAT-AREA-COUNT                                00007157
+                 SET NAT-AREA-IDX TO NAT-AREA-COUNT                     00007158
+                 MOVE 999 TO NAT-AREA-CODE(NAT-AREA-IDX)                00007159
+                 MOVE 0 TO NAT-AREA-MINUTES(NAT-AREA-IDX)               00007160
+                           NAT-AREA-REVENUE(NAT-AREA-IDX)               00007161
+                 ADD WS-SURCHARGE-AMT TO NAT-AREA-REVENUE(NAT-AREA-IDX) 00007162
+               ELSE                                                     00007163
+                 DISPLAY "+++ NATIONAL AREA CODE SUMMARY FULL - "       00007164
+                         "SURCHARGE NOT TOTALED +++"                    00007165
+               END-IF                                                   00007166
+             WHEN NAT-AREA-CODE(NAT-AREA-IDX) = 999                     00007167
+               ADD WS-SURCHARGE-AMT TO NAT-AREA-REVENUE(NAT-AREA-IDX)   00007168
+           END-SEARCH.                                                  00007169
+                                                                        00007170
+           SET NAT-CITY-IDX TO 1.                                       00007171
+           SEARCH NAT-CITY-TABLE                                        00007172
+             AT END                                                     00007173
+               IF NAT-CITY-COUNT < 20                                   00007174
+                 ADD 1 TO NAT-CITY-COUNT                                00007175
+                 SET NAT-CITY-IDX TO NAT-CITY-COUNT                     00007176
+                 MOVE "OTHER" TO NAT-CITY-NAME(NAT-CITY-IDX)            00007177
+                 MOVE 0 TO NAT-CITY-MINUTES(NAT-CITY-IDX)               00007178
+                           NAT-CITY-REVENUE(NAT-CITY-IDX)               00007179
+                 ADD WS-SURCHARGE-AMT TO NAT-CITY-REVENUE(NAT-CITY-IDX) 00007180
+               ELSE                                                     00007181
+                 DISPLAY "+++ NATIONAL CITY SUMMARY FULL - "            00007182
+                         "SURCHARGE NOT TOTALED +++"                    00007183
+               END-IF                                                   00007184
+             WHEN NAT-CITY-NAME(NAT-CITY-IDX) = "OTHER"                 00007185
+               ADD WS-SURCHARGE-AMT TO NAT-CITY-REVENUE(NAT-CITY-IDX)   00007186
+           END-SEARCH.                                                  00007187
+                                                                        00007188
+      *                                                                 00007189
+       B166-ACCUM-BR-SURCHARGE.                                         00007190
+      *                                                                 00007191
+           SET BR-AREA-IDX TO 1.                                        00007192
+           SEARCH BR-AREA-TABLE                                         00007193
+             AT END                                                     00007194
+               IF BR-AREA-COUNT < 20                                    00007195
+                 ADD 1 TO BR-AREA-COUNT                                 00007196
+                 SET BR-AREA-IDX TO BR-AREA-COUNT                       00007197
+                 MOVE 999 TO BR-AREA-CODE(BR-AREA-IDX)                  00007198
+                 MOVE 0 TO BR-AREA-MINUTES(BR-AREA-IDX)                 00007199
+                           BR-AREA-REVENUE(BR-AREA-IDX)                 00007200
+                 ADD WS-SURCHARGE-AMT TO BR-AREA-REVENUE(BR-AREA-IDX)   00007201
+               ELSE                                                     00007202
+                 DISPLAY "+++ BRANCH AREA CODE SUMMARY FULL - "         00007203
+                         "SURCHARGE NOT TOTALED +++"                    00007204
+               END-IF                                                   00007205
+             WHEN BR-AREA-CODE(BR-AREA-IDX) = 999                       00007206
+               ADD WS-SURCHARGE-AMT TO BR-AREA-REVENUE(BR-AREA-IDX)     00007207
+           END-SEARCH.                                                  00007208
+                                                                        00007209
+           SET BR-CITY-IDX TO 1.                                        00007210
+           SEARCH BR-CITY-TABLE                                         00007211
+             AT END                                                     00007212
+               IF BR-CITY-COUNT < 20                                    00007213
+                 ADD 1 TO BR-CITY-COUNT                                 00007214
+                 SET BR-CITY-IDX TO BR-CITY-COUNT                       00007215
+                 MOVE "OTHER" TO BR-CITY-NAME(BR-CITY-IDX)              00007216
+                 MOVE 0 TO BR-CITY-MINUTES(BR-CITY-IDX)                 00007217
+                           BR-CITY-REVENUE(BR-CITY-IDX)                 00007218
+                 ADD WS-SURCHARGE-AMT TO BR-CITY-REVENUE(BR-CITY-IDX)   00007219
+               ELSE                                                     00007220
+                 DISPLAY "+++ BRANCH CITY SUMMARY FULL - "              00007221
+                         "SURCHARGE NOT TOTALED +++"                    00007222
+               END-IF                                                   00007223
+             WHEN BR-CITY-NAME(BR-CITY-IDX) = "OTHER"                   00007224
+               ADD WS-SURCHARGE-AMT TO BR-CITY-REVENUE(BR-CITY-IDX)     00007225
+           END-SEARCH.                                                  00007226
+                                                                        00007227
+      *                                                                 00007228
+       B170-WRITE-GLAR-RECORD.                                          00007160
+      *                                                                 00007170
+           MOVE CUST-NUM    TO GLAR-CUST-NUM.                           00007180
+           MOVE CUST-NAME   TO GLAR-CUST-NAME.                          00007190
+           MOVE TOTAL-COST  TO GLAR-TOTAL-COST.                         00007200
+           MOVE WS-RUN-DATE TO GLAR-RUN-DATE.                           00007210
+           MOVE SPACES      TO GLAR-FILLER.                             00007220
+           WRITE GLAR-REC.                                              00007230
+                                                                        00007240
+      ****************************************************************  00007250
+      *  B900-WRITE-CHECKPOINT RECORDS THE NUMBER OF CUSTOMERS       *  00007260
+      *  SUCCESSFULLY BILLED SO FAR.  ON A RESTART, A030-CHECK-       * 00007270
+      *  RESTART USES THIS COUNT TO SKIP CUSTOMERS ALREADY BILLED.   *  00007280
+      *  A COUNT OF ZERO (WRITTEN AT A NORMAL END OF RUN) MEANS THE  *  00007290
+      *  NEXT RUN STARTS FRESH.                                      *  00007300
+      ****************************************************************  00007310
+      *                                                                 00007320
+       B900-WRITE-CHECKPOINT.                                           00007330
+      *                                                                 00007340
+           OPEN OUTPUT CKPT-FILE.                                       00007350
+           MOVE CUST-NUM       TO CKPT-LAST-CUST-NUM.                   00007360
+           MOVE WS-CUST-COUNT  TO CKPT-REC-COUNT.                       00007370
+           MOVE CUST-NUM12     TO CKPT-BRANCH.                          00007380
+           MOVE NATIONAL-SUMMARY-AREA TO CKPT-NAT-SUMMARY.              00007390
+           MOVE BR-SUMMARY-AREA       TO CKPT-BR-SUMMARY.               00007395
+           WRITE CKPT-REC.                                              00007400
+           CLOSE CKPT-FILE.                                             00007410
+                                                                        00007420
+      ****************************************************************  00007430
+      *  MAKE CALLS TO NSTSUBA, NSTSUBE, NSTSUBF, NSTSUBG, NSTSUBI.  *  00007440
+      ****************************************************************  00007450
+      *                                                                 00007460
+       C120-CALL1.                                                      00007470
+      *                                                                 00007480
+           CALL "NSTSUBA"                                               00007490
+             ON EXCEPTION                                               00007500
+               DISPLAY "< TROUBLE IN C120-CALL1 >"                      00007510
+               DISPLAY "< ON EXCEPTION BRANCH TAKEN >"                  00007520
+               DISPLAY "< TESTCASE IS HALTING >"                        00007530
+               STOP RUN                                                 00007540
+             NOT ON EXCEPTION                                           00007550
+               CALL "NSTSUBE"                                           00007560
+                 NOT ON EXCEPTION                                       00007570
+                   EVALUATE CUST-RATE                                   00007580
+                     WHEN 1 CALL "NSTSUBF"                              00007590
+                     WHEN 2 CALL "NSTSUBG"                              00007600
+                     WHEN 3 CALL "NSTSUBI"                              00007610
+                     WHEN OTHER PERFORM C130-LOG-BAD-RATE               00007620
+                   END-EVALUATE                                         00007630
+               END-CALL                                                 00007640
+           END-CALL.                                                    00007650
+                                                                        00007660
+      *                                                                 00007670
+       C130-LOG-BAD-RATE.                                               00007680
+      *                                                                 00007690
+           IF EXC-COUNT < 99                                            00007700
+             ADD 1 TO EXC-COUNT                                         00007710
+             MOVE CUST-NUM     TO EXC-CUST-NUM(EXC-COUNT)               00007720
+             MOVE 0            TO EXC-AREA-CODE(EXC-COUNT)              00007730
+                                  EXC-NUM-MINUTES(EXC-COUNT)            00007740
+             MOVE "BADR"       TO EXC-REASON-CODE(EXC-COUNT)            00007750
+             MOVE "INVALID RATE PLAN" TO EXC-REASON-TEXT(EXC-COUNT)     00007760
+           END-IF.                                                      00007770
+                                                                        00007780
+      ****************************************************************  00007790
+      *  C900/C910 WRITE THE CONTROL-BREAK SUMMARY REPORTS - ONE     *  00007800
+      *  NATIONAL ROLL-UP FOR THE WHOLE RUN AND ONE PER BRANCH.      *  00007810
+      ****************************************************************  00007820
+      *                                                                 00007830
+       C900-WRITE-NATIONAL-SUMMARY.                                     00007840
+      *                                                                 00007850
+           OPEN OUTPUT NATIONAL-SUMMARY-FILE.                           00007860
+           IF WS-NATSUM-STATUS NOT = "00"                               00007861
+             DISPLAY "+++ UNABLE TO OPEN CALLSUMN - STATUS "            00007862
+                     WS-NATSUM-STATUS " +++"                            00007863
+             MOVE "N" TO TEST-STATUS                                    00007864
+           ELSE                                                         00007865
+             MOVE "CALLIVP1 BILLING SUMMARY - NATIONAL TOTALS"          00007900
+               TO NATIONAL-SUMMARY-LINE                                 00007910
+             WRITE NATIONAL-SUMMARY-LINE                                00007920
+                                                                        00007930
+             MOVE SPACES TO WS-SUMMARY-TOTAL-LINE                       00007940
+             MOVE NAT-CUST-COUNT    TO ST-CUST-COUNT                    00007950
+             MOVE NAT-TOTAL-MINUTES TO ST-MINUTES                       00007960
+             MOVE NAT-TOTAL-REVENUE TO ST-REVENUE                       00007970
+             WRITE NATIONAL-SUMMARY-LINE FROM WS-SUMMARY-TOTAL-LINE     00007980
+                                                                        00007990
+             PERFORM VARYING SUB1 FROM 1 BY 1                           00008000
+               UNTIL SUB1 > NAT-AREA-COUNT                              00008010
+               MOVE SPACES TO WS-SUMMARY-AREA-LINE                      00008020
+               MOVE NAT-AREA-CODE(SUB1)    TO SA-AREA-CODE              00008030
+               MOVE NAT-AREA-MINUTES(SUB1) TO SA-MINUTES                00008040
+               MOVE NAT-AREA-REVENUE(SUB1) TO SA-REVENUE                00008050
+               WRITE NATIONAL-SUMMARY-LINE FROM WS-SUMMARY-AREA-LINE    00008060
+             END-PERFORM                                                00008070
+                                                                        00008080
+             PERFORM VARYING SUB1 FROM 1 BY 1                           00008090
+               UNTIL SUB1 > NAT-CITY-COUNT                              00008100
+               MOVE SPACES TO WS-SUMMARY-CITY-LINE                      00008110
+               MOVE NAT-CITY-NAME(SUB1)    TO SC-CITY-NAME              00008120
+               MOVE NAT-CITY-MINUTES(SUB1) TO SC-MINUTES                00008130
+               MOVE NAT-CITY-REVENUE(SUB1) TO SC-REVENUE                00008140
+               WRITE NATIONAL-SUMMARY-LINE FROM WS-SUMMARY-CITY-LINE    00008150
+             END-PERFORM                                                00008160
+                                                                        00008170
+             CLOSE NATIONAL-SUMMARY-FILE                                00008180
+           END-IF.                                                      00008185
+                                                                        00008190
+      *                                                                 00008200
+       C910-WRITE-BRANCH-SUMMARY.                                       00008210
+      *                                                                 00008220
+           MOVE SPACES TO WS-SUMMARY-HEADER-LINE.                       00008230
+           MOVE BR-CODE TO SH-BRANCH.                                   00008240
+           WRITE BRANCH-SUMMARY-LINE FROM WS-SUMMARY-HEADER-LINE.       00008250
+                                                                        00008260
+           MOVE SPACES TO WS-SUMMARY-TOTAL-LINE.                        00008270
+           MOVE BR-CUST-COUNT    TO ST-CUST-COUNT.                      00008280
+           MOVE BR-TOTAL-MINUTES TO ST-MINUTES.                         00008290
+           MOVE BR-TOTAL-REVENUE TO ST-REVENUE.                         00008300
+           WRITE BRANCH-SUMMARY-LINE FROM WS-SUMMARY-TOTAL-LINE.        00008310
+                                                                        00008320
+           PERFORM VARYING SUB1 FROM 1 BY 1                             00008330
+             UNTIL SUB1 > BR-AREA-COUNT                                 00008340
+             MOVE SPACES TO WS-SUMMARY-AREA-LINE                        00008350
+             MOVE BR-AREA-CODE(SUB1)    TO SA-AREA-CODE                 00008360
+             MOVE BR-AREA-MINUTES(SUB1) TO SA-MINUTES                   00008370
+             MOVE BR-AREA-REVENUE(SUB1) TO SA-REVENUE                   00008380
+             WRITE BRANCH-SUMMARY-LINE FROM WS-SUMMARY-AREA-LINE        00008390
+           END-PERFORM.                                                 00008400
+                                                                        00008410
+           PERFORM VARYING SUB1 FROM 1 BY 1                             00008420
+             UNTIL SUB1 > BR-CITY-COUNT                                 00008430
+             MOVE SPACES TO WS-SUMMARY-CITY-LINE                        00008440
+             MOVE BR-CITY-NAME(SUB1)    TO SC-CITY-NAME                 00008450
+             MOVE BR-CITY-MINUTES(SUB1) TO SC-MINUTES                   00008460
+             MOVE BR-CITY-REVENUE(SUB1) TO SC-REVENUE                   00008470
+             WRITE BRANCH-SUMMARY-LINE FROM WS-SUMMARY-CITY-LINE        00008480
+           END-PERFORM.                                                 00008490
+                                                                        00008500
+      /                                                                 00008510
+       IDENTIFICATION DIVISION.                                         00008520
+       PROGRAM-ID.  NSTSUBA.                                            00008530
+      ****************************************************************  00008540
+      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00008550
+      *   CALLIVP1.                                                  *  00008560
+      *   THIS SUB-PROGRAM HAS NESTED WITHIN IT NSTSUBH, WHICH RATES *  00008570
+      *   EACH CALL AGAINST THE RATE TABLE.                          *  00008580
+      ****************************************************************  00008590
+                                                                        00008600
+       DATA DIVISION.                                                   00008610
+                                                                        00008620
+       WORKING-STORAGE SECTION.                                         00008630
+                                                                        00008640
+       01  WS-VARIABLES.                                                00008650
+           05  SUB1               PIC 9(02).                            00008660
+                                                                        00008670
+      ****************************************************************  00008680
+      *                  PROCEDURE DIVISION                          *  00008690
+      ****************************************************************  00008700
+                                                                        00008710
+       PROCEDURE DIVISION.                                              00008720
+                                                                        00008730
+       A100-ENTRY.                                                      00008740
+                                                                        00008750
+           PERFORM B200-CALL                                            00008760
+             VARYING SUB1 FROM 1 BY 1                                   00008770
+             UNTIL SUB1 > CALLS-MADE.                                   00008780
+                                                                        00008790
+           GOBACK.                                                      00008800
+                                                                        00008810
+       B200-CALL.                                                       00008820
+           CALL "NSTSUBH" USING CASE4-LINK1(SUB1).                      00008830
+                                                                        00008840
+      /                                                                 00008850
+       IDENTIFICATION DIVISION.                                         00008860
+       PROGRAM-ID.  NSTSUBH, IS INITIAL.                                00008870
+      ****************************************************************  00008880
+      *   THIS SUB-PROGRAM IS NESTED WITHIN NSTSUBA AND IS CALLED BY *  00008890
+      *   NSTSUBA.  IT LOOKS UP THE CALL'S AREA CODE IN RATE-TABLE   *  00008900
+      *   (LOADED FROM CALLRATE BY CALLIVP1) AND PRICES THE CALL     *  00008910
+      *   AGAINST THAT AREA CODE'S BASE FEE AND MINUTE BANDS.  CALLS *  00008920
+      *   WHOSE AREA CODE IS NOT ON THE RATE TABLE, OR WHOSE NUMBER  *  00008930
+      *   OF MINUTES DOES NOT FALL IN ANY BAND, ARE LOGGED TO        *  00008940
+      *   EXCEPTION-AREA (GLOBAL IN CALLIVP1) FOR CALLIVP1 TO WRITE  *  00008950
+      *   TO CALLEXC.                                                *  00008960
+      ****************************************************************  00008970
+                                                                        00008980
+       DATA DIVISION.                                                   00008990
+                                                                        00009000
+       WORKING-STORAGE SECTION.                                         00009010
+                                                                        00009020
+       01  WS-VARIABLES.                                                00009030
+           05  WS-COST            PIC 9(06)       VALUE 0.              00009040
+           05  WS-FOUND-SW        PIC X           VALUE "N".            00009050
+               88  RATE-FOUND                     VALUE "Y".            00009060
+                                                                        00009070
+       LINKAGE SECTION.                                                 00009080
+       01  CASE4-LINK1.                                                 00009090
+           05  AREA-CODE       PIC 9(3).                                00009100
+           05  NUM-MINUTES     PIC 9(3).                                00009110
+           05  CITY            PIC X(5).                                00009120
+           05  COST            PIC 9(6).                                00009130
+                                                                        00009140
+      ****************************************************************  00009150
+      *                  PROCEDURE DIVISION                          *  00009160
+      ****************************************************************  00009170
+                                                                        00009180
+       PROCEDURE DIVISION USING CASE4-LINK1.                            00009190
+                                                                        00009200
+       A100-ENTRY.                                                      00009210
+                                                                        00009220
+           MOVE "N" TO WS-FOUND-SW.                                     00009230
+           MOVE 0   TO WS-COST.                                         00009240
+           SET RT-IDX TO 1.                                             00009250
+           SEARCH RATE-TABLE                                            00009260
+             AT END                                                     00009270
+               PERFORM A200-LOG-BAD-AREA                                00009280
+             WHEN RT-AREA-CODE(RT-IDX) = AREA-CODE                      00009290
+               SET RATE-FOUND TO TRUE                                   00009300
+               MOVE RT-CITY(RT-IDX) TO CITY                             00009310
+               PERFORM A300-COMPUTE-COST                                00009320
+           END-SEARCH.                                                  00009330
+                                                                        00009340
+           MOVE WS-COST TO COST.                                        00009350
+                                                                        00009360
+           EXIT PROGRAM.                                                00009370
+                                                                        00009380
+       A200-LOG-BAD-AREA.                                               00009390
+                                                                        00009400
+           IF EXC-COUNT < 99                                            00009410
+             ADD 1 TO EXC-COUNT                                         00009420
+             MOVE CUST-NUM     TO EXC-CUST-NUM(EXC-COUNT)               00009430
+             MOVE AREA-CODE    TO EXC-AREA-CODE(EXC-COUNT)              00009440
+             MOVE NUM-MINUTES  TO EXC-NUM-MINUTES(EXC-COUNT)            00009450
+             MOVE "BADA"       TO EXC-REASON-CODE(EXC-COUNT)            00009460
+             MOVE "INCORRECT AREA CODE" TO EXC-REASON-TEXT(EXC-COUNT)   00009470
+           END-IF.                                                      00009480
+                                                                        00009490
+       A300-COMPUTE-COST.                                               00009500
+                                                                        00009510
+           MOVE RT-BASE-FEE(RT-IDX) TO WS-COST.                         00009520
+           EVALUATE TRUE                                                00009530
+             WHEN NUM-MINUTES > 0 AND                                   00009540
+                  NUM-MINUTES <= RT-BAND1-LIMIT(RT-IDX)                 00009550
+                COMPUTE WS-COST = WS-COST +                             00009560
+                   (NUM-MINUTES * RT-BAND1-RATE(RT-IDX))                00009570
+             WHEN NUM-MINUTES > RT-BAND1-LIMIT(RT-IDX) AND              00009580
+                  NUM-MINUTES <= RT-BAND2-LIMIT(RT-IDX)                 00009590
+                COMPUTE WS-COST = WS-COST +                             00009600
+                   (NUM-MINUTES * RT-BAND2-RATE(RT-IDX))                00009610
+             WHEN NUM-MINUTES > RT-BAND2-LIMIT(RT-IDX) AND              00009620
+                  NUM-MINUTES <= RT-BAND3-LIMIT(RT-IDX)                 00009630
+                COMPUTE WS-COST = WS-COST +                             00009640
+                   (NUM-MINUTES * RT-BAND3-RATE(RT-IDX))                00009650
+             WHEN NUM-MINUTES > RT-BAND3-LIMIT(RT-IDX)                  00009660
+                COMPUTE WS-COST = WS-COST +                             00009670
+                   (NUM-MINUTES * RT-BAND4-RATE(RT-IDX))                00009680
+             WHEN OTHER                                                 00009690
+                PERFORM A400-LOG-BAD-MINUTES                            00009700
+           END-EVALUATE.                                                00009710
+                                                                        00009720
+       A400-LOG-BAD-MINUTES.                                            00009730
+                                                                        00009740
+           IF EXC-COUNT < 99                                            00009750
+             ADD 1 TO EXC-COUNT                                         00009760
+             MOVE CUST-NUM     TO EXC-CUST-NUM(EXC-COUNT)               00009770
+             MOVE AREA-CODE    TO EXC-AREA-CODE(EXC-COUNT)              00009780
+             MOVE NUM-MINUTES  TO EXC-NUM-MINUTES(EXC-COUNT)            00009790
+             MOVE "BADM"       TO EXC-REASON-CODE(EXC-COUNT)            00009800
+             MOVE "PROBLEM WITH NUMBER OF MINUTES"                      00009810
+               TO EXC-REASON-TEXT(EXC-COUNT)                            00009820
+           END-IF.                                                      00009830
+                                                                        00009840
+       END PROGRAM NSTSUBH.                                             00009850
+                                                                        00009860
+       END PROGRAM NSTSUBA.                                             00009870
+                                                                        00009880
+      /                                                                 00009890
+       IDENTIFICATION DIVISION.                                         00009900
+       PROGRAM-ID.  NSTSUBE.                                            00009910
+      ****************************************************************  00009920
+      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00009930
+      *   CALLIVP1.                                                  *  00009940
+      ****************************************************************  00009950
+                                                                        00009960
+       DATA DIVISION.                                                   00009970
+                                                                        00009980
+       WORKING-STORAGE SECTION.                                         00009990
+       01  WS-VARIABLES.                                                00010000
+           05  SUB1                PIC 9(2).                            00010010
+                                                                        00010020
+      ****************************************************************  00010030
+      *                  PROCEDURE DIVISION                          *  00010040
+      ****************************************************************  00010050
+                                                                        00010060
+       PROCEDURE DIVISION.                                              00010070
+                                                                        00010080
+       A100-ENTRY.                                                      00010090
+                                                                        00010100
+           MOVE 0 TO TOTAL-COST.                                        00010110
+           PERFORM VARYING SUB1 FROM 1 BY 1                             00010120
+           UNTIL SUB1 > CALLS-MADE                                      00010130
+               COMPUTE TOTAL-COST = TOTAL-COST + COST(SUB1)             00010140
+           END-PERFORM.                                                 00010150
+                                                                        00010160
+           GOBACK.                                                      00010170
+                                                                        00010180
+       END PROGRAM NSTSUBE.                                             00010190
+                                                                        00010200
+      /                                                                 00010210
+       IDENTIFICATION DIVISION.                                         00010220
+       PROGRAM-ID.  NSTSUBF, IS INITIAL.                                00010230
+      ****************************************************************  00010240
+      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00010250
+      *   CALLIVP1.  IT APPLIES THE RATE-PLAN-1 SURCHARGE.           *  00010260
+      ****************************************************************  00010270
+                                                                        00010280
+       DATA DIVISION.                                                   00010290
+                                                                        00010300
+       WORKING-STORAGE SECTION.                                         00010310
+       01  WS-VARIABLES.                                                00010320
+           05  INIT-COST       PIC 9(6)      VALUE 5.                   00010330
+                                                                        00010340
+      ****************************************************************  00010350
+      *                  PROCEDURE DIVISION                          *  00010360
+      ****************************************************************  00010370
+                                                                        00010380
+       PROCEDURE DIVISION.                                              00010390
+                                                                        00010400
+       B100-ENTRY.                                                      00010410
+                                                                        00010420
+           COMPUTE INIT-COST = INIT-COST + TOTAL-COST + 5.              00010430
+           MOVE INIT-COST TO TOTAL-COST.                                00010440
+                                                                        00010450
+           GOBACK.                                                      00010460
+                                                                        00010470
+       END PROGRAM NSTSUBF.                                             00010480
+                                                                        00010490
+      /                                                                 00010500
+       IDENTIFICATION DIVISION.                                         00010510
+       PROGRAM-ID.  NSTSUBG, IS INITIAL.                                00010520
+      ****************************************************************  00010530
+      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00010540
+      *   CALLIVP1.  IT APPLIES THE RATE-PLAN-2 SURCHARGE.           *  00010550
+      ****************************************************************  00010560
+                                                                        00010570
+       DATA DIVISION.                                                   00010580
+                                                                        00010590
+       WORKING-STORAGE SECTION.                                         00010600
+       01  WS-VARIABLES.                                                00010610
+           05  INIT-COST       PIC 9(6)      VALUE 10.                  00010620
+                                                                        00010630
+      ****************************************************************  00010640
+      *                  PROCEDURE DIVISION                          *  00010650
+      ****************************************************************  00010660
+                                                                        00010670
+       PROCEDURE DIVISION.                                              00010680
+                                                                        00010690
+       C100-ENTRY.                                                      00010700
+                                                                        00010710
+           COMPUTE INIT-COST = INIT-COST + TOTAL-COST + 10.             00010720
+           MOVE INIT-COST TO TOTAL-COST.                                00010730
+                                                                        00010740
+           GOBACK.                                                      00010750
+                                                                        00010760
+       END PROGRAM NSTSUBG.                                             00010770
+                                                                        00010780
+      /                                                                 00010790
+       IDENTIFICATION DIVISION.                                         00010800
+       PROGRAM-ID.  NSTSUBI, IS INITIAL.                                00010810
+      ****************************************************************  00010820
+      *   THIS SUB-PROGRAM IS NESTED INSIDE CALLIVP1 AND IS CALLED BY*  00010830
+      *   CALLIVP1.  IT APPLIES THE RATE-PLAN-3 (BUSINESS/PREMIUM)   *  00010840
+      *   SURCHARGE.                                                 *  00010850
+      ****************************************************************  00010860
+                                                                        00010870
+       DATA DIVISION.                                                   00010880
+                                                                        00010890
+       WORKING-STORAGE SECTION.                                         00010900
+       01  WS-VARIABLES.                                                00010910
+           05  INIT-COST       PIC 9(6)      VALUE 15.                  00010920
+                                                                        00010930
+      ****************************************************************  00010940
+      *                  PROCEDURE DIVISION                          *  00010950
+      ****************************************************************  00010960
+                                                                        00010970
+       PROCEDURE DIVISION.                                              00010980
+                                                                        00010990
+       D100-ENTRY.                                                      00011000
+                                                                        00011010
+           COMPUTE INIT-COST = INIT-COST + TOTAL-COST + 15.             00011020
+           MOVE INIT-COST TO TOTAL-COST.                                00011030
+                                                                        00011040
+           GOBACK.                                                      00011050
+                                                                        00011060
+       END PROGRAM NSTSUBI.                                             00011070
+                                                                        00011080
+       END PROGRAM CALLIVP1.                                            00011090
